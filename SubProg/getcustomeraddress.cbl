@@ -1,28 +1,68 @@
-      $ SET SOURCEFORMAT"FREE"
+      $SET SOURCEFORMAT"FREE"
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  GetCustomerAddress IS INITIAL.
 AUTHOR.  Michael Coughlan.
-*This is a stub program.  It is intended only to test the 
-*program that calls it.  For a restricted set of 
-*inputs it returns restricted outputs.
+*>Looks up a customer's name and address on the customer master
+*>file, keyed by CustNum.  Replaces the old 3-customer stub.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CUST-NUM-CM
+        FILE STATUS IS Cust-Status.
 
 DATA DIVISION.
+FILE SECTION.
+FD  CUSTOMER-FILE.
+01  CUSTOMER-REC.
+    02  CUST-NUM-CM           PIC X(4).
+    02  CUST-NAME-CM          PIC X(30).
+    02  CUST-ADDR-LINE1-CM    PIC X(30).
+    02  CUST-ADDR-LINE2-CM    PIC X(30).
+    02  CUST-ADDR-LINE3-CM    PIC X(30).
+    02  CUST-COUNTRY-CODE-CM  PIC XX.
+
+WORKING-STORAGE SECTION.
+01  Cust-Status          PIC XX.
+
 LINKAGE SECTION.
 01  Customer-Id.
     02  FILLER    PIC X.
     02  CustNum   PIC X(4).
-01  Cust-Address  PIC X(40).
+01  Cust-Name     PIC X(30).
+01  Cust-Address-Info.
+    02  Cust-Addr-Line-1      PIC X(30).
+    02  Cust-Addr-Line-2      PIC X(30).
+    02  Cust-Addr-Line-3      PIC X(30).
+    02  Cust-Country-Code     PIC XX.
 
-PROCEDURE DIVISION USING Customer-Id, Cust-Address.
+PROCEDURE DIVISION USING Customer-Id, Cust-Name, Cust-Address-Info.
 Begin.
-    EVALUATE CustNum
-      WHEN 1234 MOVE "13 Disk Drive, Castletroy, Limerick, IE"
-                 TO Cust-Address
-      WHEN 2345 MOVE "13 Link Straat, Amsterdam, NL"
-                 TO Cust-Address
-      WHEN 3456 MOVE "The Willows, Little Town, Arkansas, US"
-                 TO Cust-Address
-      WHEN OTHER DISPLAY "Error in GetCustAddress"
-    END-EVALUATE.
+    OPEN INPUT CUSTOMER-FILE.
+    IF Cust-Status NOT = "00"
+        DISPLAY "GETCUSTOMERADDRESS: ABEND - cannot open CUSTOMER-FILE, "
+            "status " Cust-Status
+        MOVE 16 TO RETURN-CODE
+        EXIT PROGRAM
+    END-IF.
+    MOVE CustNum TO CUST-NUM-CM.
+    READ CUSTOMER-FILE
+        INVALID KEY
+            DISPLAY "GETCUSTOMERADDRESS: customer " CustNum " not found"
+            MOVE SPACES TO Cust-Name
+            MOVE SPACES TO Cust-Address-Info
+            MOVE 4 TO RETURN-CODE
+    END-READ.
+    IF Cust-Status = "00"
+        MOVE CUST-NAME-CM TO Cust-Name
+        MOVE CUST-ADDR-LINE1-CM TO Cust-Addr-Line-1
+        MOVE CUST-ADDR-LINE2-CM TO Cust-Addr-Line-2
+        MOVE CUST-ADDR-LINE3-CM TO Cust-Addr-Line-3
+        MOVE CUST-COUNTRY-CODE-CM TO Cust-Country-Code
+        MOVE 0 TO RETURN-CODE
+    END-IF.
+    CLOSE CUSTOMER-FILE.
     EXIT PROGRAM.
-
