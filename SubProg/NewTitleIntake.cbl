@@ -0,0 +1,89 @@
+      $SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  NewTitleIntake.
+AUTHOR.  Michael Coughlan.
+*>Maintenance transaction that adds one new title directly to
+*>BookStockFile, so onboarding a single book doesn't require
+*>exporting the whole file to BSF-SEQ, editing it, and reloading it
+*>through Seq2BSF.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BookStockFile ASSIGN TO DYNAMIC BookStock-Name
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS Book-Id-BSF
+        ALTERNATE RECORD KEY IS Book-Title-BSF
+        ALTERNATE RECORD KEY IS Author-Id-BSF
+                  WITH DUPLICATES
+        FILE STATUS IS BookStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  BookStockFile.
+01  BookStockRec.
+    02  Book-Id-BSF             PIC X(5).
+    02  Book-Title-BSF          PIC X(30).
+    02  Author-Id-BSF           PIC 9(4).
+    02  Qty-In-Stock-BSF        PIC 999.
+    02  Copy-Price-BSF          PIC 99V99.
+    02  Copy-Weight-BSF         PIC 9(3)V99.
+    02  Currency-Code-BSF       PIC XXX.
+
+WORKING-STORAGE SECTION.
+01  BookStatus                  PIC XX.
+01  BookStock-Name              PIC X(40) VALUE "BookStock.DAT".
+01  WS-BookStock-Default        PIC X(40) VALUE "BookStock.DAT".
+01  WS-Continue                 PIC X VALUE "Y".
+    88  Keep-Going              VALUE "Y".
+01  WS-Added-Count               PIC 9(5) VALUE 0.
+
+PROCEDURE DIVISION.
+Begin.
+*>  BookStockFile's name defaults to the fixed literal below but can
+*>  be overridden at runtime (JCL DD or shell environment variable)
+*>  without recompiling.
+    DISPLAY "ACME_BOOKSTOCK_DD" UPON ENVIRONMENT-NAME.
+    ACCEPT BookStock-Name FROM ENVIRONMENT-VALUE
+        ON EXCEPTION MOVE WS-BookStock-Default TO BookStock-Name
+    END-ACCEPT.
+    OPEN I-O BookStockFile.
+    IF BookStatus NOT = "00"
+        DISPLAY "NEWTITLEINTAKE: ABEND - cannot open BookStockFile, "
+            "status " BookStatus
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    PERFORM UNTIL NOT Keep-Going
+        PERFORM Add-New-Title
+        DISPLAY "Add another title? (Y/N): " WITH NO ADVANCING
+        ACCEPT WS-Continue
+    END-PERFORM.
+    CLOSE BookStockFile.
+    DISPLAY "NEWTITLEINTAKE: " WS-Added-Count " title(s) added".
+    STOP RUN.
+
+Add-New-Title.
+    DISPLAY "Book Id: " WITH NO ADVANCING.
+    ACCEPT Book-Id-BSF.
+    DISPLAY "Book Title: " WITH NO ADVANCING.
+    ACCEPT Book-Title-BSF.
+    DISPLAY "Author Id: " WITH NO ADVANCING.
+    ACCEPT Author-Id-BSF.
+    DISPLAY "Qty In Stock: " WITH NO ADVANCING.
+    ACCEPT Qty-In-Stock-BSF.
+    DISPLAY "Copy Price: " WITH NO ADVANCING.
+    ACCEPT Copy-Price-BSF.
+    DISPLAY "Copy Weight: " WITH NO ADVANCING.
+    ACCEPT Copy-Weight-BSF.
+    DISPLAY "Currency Code: " WITH NO ADVANCING.
+    ACCEPT Currency-Code-BSF.
+    WRITE BookStockRec
+        INVALID KEY
+            DISPLAY "NEWTITLEINTAKE: " Book-Id-BSF
+                " already exists, not added"
+        NOT INVALID KEY
+            ADD 1 TO WS-Added-Count
+            DISPLAY "NEWTITLEINTAKE: " Book-Id-BSF " added"
+    END-WRITE.
