@@ -0,0 +1,191 @@
+      $SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  StockReceipt.
+AUTHOR.  Michael Coughlan.
+*>Applies purchase-order receiving transactions against STOCK-FILE:
+*>for each stock number on RECEIPTS.DAT, adds the received quantity
+*>into QTY-IN-STOCK-FB and clears ON-ORDER-FB, because until now
+*>nothing in the ACME set ever closed the loop once a shipment
+*>actually arrived.  The transaction file is sorted into STOCK-NUM-FB
+*>order first so it can be merged against STOCK-FILE in one
+*>sequential pass, the same way LowStockReport already sorts its own
+*>output.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT STOCK-FILE ASSIGN TO DYNAMIC STOCK-NAME-WB
+        ORGANIZATION IS RELATIVE
+        ACCESS MODE IS SEQUENTIAL
+        RELATIVE KEY IS STOCK-REC-POINTER-WB
+        FILE STATUS IS STOCK-STATUS-WB.
+
+    SELECT RECEIPT-IN ASSIGN TO "RECEIPTS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ReceiptStatus.
+
+    SELECT RECEIPT-SORT-FILE ASSIGN TO "RCTSORT.TMP".
+
+    SELECT RECEIPT-LOG-OUT ASSIGN TO "RECEIPT.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS LogStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  STOCK-FILE.
+01  STOCK-REC-FB.
+    02  STOCK-NUM-FB                   PIC 9(5).
+    02  MANF-CODE-FB                   PIC X(4).
+    02  ITEM-DESC-FB                   PIC X(30).
+    02  QTY-IN-STOCK-FB                PIC 9(6).
+    02  REORDER-LEVEL-FB               PIC 999.
+    02  REORDER-QTY-FB                 PIC 9(6).
+    02  ITEM-COST-FB                   PIC 9(5).
+    02  ITEM-WEIGHT-FB                 PIC 9(5).
+    02  ON-ORDER-FB                    PIC X.
+    02  CURRENCY-CODE-FB               PIC XXX.
+
+FD  RECEIPT-IN.
+01  RECEIPT-REC.
+    88  EndOfReceipts                  VALUE HIGH-VALUES.
+    02  Receipt-Stock-Num              PIC 9(5).
+    02  Receipt-PO-Number              PIC X(6).
+    02  Receipt-Qty                    PIC 9(6).
+
+SD  RECEIPT-SORT-FILE.
+01  SORT-RECEIPT-REC.
+    02  Sort-Receipt-StockNum          PIC 9(5).
+    02  Sort-Receipt-PO                PIC X(6).
+    02  Sort-Receipt-Qty                PIC 9(6).
+
+FD  RECEIPT-LOG-OUT.
+01  LOG-LINE                           PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  STOCK-REC-POINTER-WB               PIC 9(5).
+01  STOCK-STATUS-WB                    PIC XX.
+01  ReceiptStatus                      PIC XX.
+01  LogStatus                          PIC XX.
+01  STOCK-NAME-WB                      PIC X(40) VALUE "STOCK.DAT".
+01  WS-Stock-Name-Default              PIC X(40) VALUE "STOCK.DAT".
+
+01  WS-Applied-Count                   PIC 9(5) VALUE 0.
+01  WS-Reject-Count                    PIC 9(5) VALUE 0.
+
+01  FILLER                             PIC 9 VALUE 0.
+    88  EndOfStock                     VALUE 1.
+    88  EndOfSortedReceipts            VALUE 2.
+
+PROCEDURE DIVISION.
+Begin.
+*>  STOCK-FILE's name defaults to the fixed literal above but can be
+*>  overridden at runtime (JCL DD or shell environment variable)
+*>  without recompiling.
+    DISPLAY "ACME_STOCK_DD" UPON ENVIRONMENT-NAME.
+    ACCEPT STOCK-NAME-WB FROM ENVIRONMENT-VALUE
+        ON EXCEPTION MOVE WS-Stock-Name-Default TO STOCK-NAME-WB
+    END-ACCEPT.
+    SORT RECEIPT-SORT-FILE
+        ON ASCENDING KEY Sort-Receipt-StockNum
+        INPUT PROCEDURE IS Read-Receipts
+        OUTPUT PROCEDURE IS Apply-Receipts.
+    DISPLAY "STOCKRECEIPT: " WS-Applied-Count " applied, "
+        WS-Reject-Count " rejected, see RECEIPT.LOG".
+    STOP RUN.
+
+Read-Receipts.
+    OPEN INPUT RECEIPT-IN.
+    IF ReceiptStatus NOT = "00"
+        DISPLAY "STOCKRECEIPT: ABEND - cannot open RECEIPT-IN, status "
+            ReceiptStatus
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    READ RECEIPT-IN
+        AT END SET EndOfReceipts TO TRUE
+    END-READ.
+    PERFORM UNTIL EndOfReceipts
+        MOVE Receipt-Stock-Num TO Sort-Receipt-StockNum
+        MOVE Receipt-PO-Number TO Sort-Receipt-PO
+        MOVE Receipt-Qty TO Sort-Receipt-Qty
+        RELEASE SORT-RECEIPT-REC
+        READ RECEIPT-IN
+            AT END SET EndOfReceipts TO TRUE
+        END-READ
+    END-PERFORM.
+    CLOSE RECEIPT-IN.
+
+Apply-Receipts.
+    OPEN I-O STOCK-FILE.
+    IF STOCK-STATUS-WB NOT = "00"
+        DISPLAY "STOCKRECEIPT: ABEND - cannot open STOCK-FILE, status "
+            STOCK-STATUS-WB
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    OPEN OUTPUT RECEIPT-LOG-OUT.
+    IF LogStatus NOT = "00"
+        DISPLAY "STOCKRECEIPT: ABEND - cannot open RECEIPT-LOG-OUT, "
+            "status " LogStatus
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    READ STOCK-FILE
+        AT END SET EndOfStock TO TRUE
+    END-READ.
+    RETURN RECEIPT-SORT-FILE
+        AT END SET EndOfSortedReceipts TO TRUE
+    END-RETURN.
+    PERFORM UNTIL EndOfSortedReceipts
+        PERFORM UNTIL EndOfStock
+                OR STOCK-NUM-FB >= Sort-Receipt-StockNum
+            READ STOCK-FILE
+                AT END SET EndOfStock TO TRUE
+            END-READ
+        END-PERFORM
+        IF NOT EndOfStock AND STOCK-NUM-FB = Sort-Receipt-StockNum
+            ADD Sort-Receipt-Qty TO QTY-IN-STOCK-FB
+            MOVE SPACE TO ON-ORDER-FB
+            REWRITE STOCK-REC-FB
+            IF STOCK-STATUS-WB NOT = "00"
+                DISPLAY "STOCKRECEIPT: ABEND - cannot update STOCK-FILE, "
+                    "status " STOCK-STATUS-WB
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
+            PERFORM Write-Applied-Log
+            ADD 1 TO WS-Applied-Count
+        ELSE
+            PERFORM Write-Rejected-Log
+            ADD 1 TO WS-Reject-Count
+        END-IF
+        RETURN RECEIPT-SORT-FILE
+            AT END SET EndOfSortedReceipts TO TRUE
+        END-RETURN
+    END-PERFORM.
+    CLOSE STOCK-FILE, RECEIPT-LOG-OUT.
+
+Write-Applied-Log.
+    MOVE SPACES TO LOG-LINE.
+    STRING "PO " DELIMITED BY SIZE
+           Sort-Receipt-PO DELIMITED BY SIZE
+           "  STOCK-NUM " DELIMITED BY SIZE
+           Sort-Receipt-StockNum DELIMITED BY SIZE
+           "  RECEIVED " DELIMITED BY SIZE
+           Sort-Receipt-Qty DELIMITED BY SIZE
+           "  NEW QTY-IN-STOCK " DELIMITED BY SIZE
+           QTY-IN-STOCK-FB DELIMITED BY SIZE
+        INTO LOG-LINE
+    END-STRING.
+    WRITE LOG-LINE.
+
+Write-Rejected-Log.
+    MOVE SPACES TO LOG-LINE.
+    STRING "PO " DELIMITED BY SIZE
+           Sort-Receipt-PO DELIMITED BY SIZE
+           "  STOCK-NUM " DELIMITED BY SIZE
+           Sort-Receipt-StockNum DELIMITED BY SIZE
+           "  REJECTED: not found on STOCK-FILE" DELIMITED BY SIZE
+        INTO LOG-LINE
+    END-STRING.
+    WRITE LOG-LINE.
