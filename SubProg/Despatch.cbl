@@ -0,0 +1,254 @@
+      $SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Despatch.
+AUTHOR.  Michael Coughlan.
+*>Reads customer orders, prices and despatches each one: looks up
+*>the customer's address and postage, prints an invoice, and
+*>decrements the book's stock level on BookStockFile.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BookStockFile ASSIGN TO DYNAMIC BookStock-Name
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS Book-Id-BSF
+        ALTERNATE RECORD KEY IS Book-Title-BSF
+        ALTERNATE RECORD KEY IS Author-Id-BSF
+                  WITH DUPLICATES
+        FILE STATUS IS BookStatus.
+
+    SELECT ORDER-IN ASSIGN TO "ORDERS.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS OrderStatus.
+
+    SELECT INVOICE-OUT ASSIGN TO "INVOICE.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS InvoiceStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  BookStockFile.
+01  BookStockRec.
+    02  Book-Id-BSF             PIC X(5).
+    02  Book-Title-BSF          PIC X(30).
+    02  Author-Id-BSF           PIC 9(4).
+    02  Qty-In-Stock-BSF        PIC 999.
+    02  Copy-Price-BSF          PIC 99V99.
+    02  Copy-Weight-BSF         PIC 9(3)V99.
+    02  Currency-Code-BSF       PIC XXX.
+
+FD  ORDER-IN.
+01  ORDER-REC.
+    88  EndOfOrders             VALUE HIGH-VALUES.
+    02  Order-CustNum           PIC X(4).
+    02  Order-Book-Id           PIC X(5).
+    02  Order-Qty               PIC 999.
+    02  Order-Country-Code      PIC XX.
+
+FD  INVOICE-OUT.
+01  INVOICE-LINE                PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  BookStatus                  PIC XX.
+01  OrderStatus                 PIC XX.
+01  BookStock-Name              PIC X(40) VALUE "BookStock.DAT".
+01  WS-BookStock-Default        PIC X(40) VALUE "BookStock.DAT".
+01  InvoiceStatus                PIC XX.
+
+01  Customer-Id.
+    02  FILLER                  PIC X.
+    02  CustNum                 PIC X(4).
+01  Cust-Name                   PIC X(30).
+01  Cust-Address-Info.
+    02  Cust-Addr-Line-1        PIC X(30).
+    02  Cust-Addr-Line-2        PIC X(30).
+    02  Cust-Addr-Line-3        PIC X(30).
+    02  Cust-Country-Code       PIC XX.
+
+01  Copy-Postage                PIC 99V99.
+01  WS-Postage-Currency          PIC XXX.
+01  WS-Book-Currency             PIC XXX.
+01  WS-Copy-Weight               PIC 9(3)V99.
+01  WS-Line-Total                PIC 9(5)V99.
+01  WS-Grand-Total-Display        PIC ZZZZ9.99.
+
+*>Orders are priced in the book's own listed currency, so the run
+*>total is tracked and printed per currency rather than as one
+*>undifferentiated sum across all despatched orders.
+01  WS-Currency-Totals.
+    02  WS-CT-Entry OCCURS 20 TIMES INDEXED BY CT-Idx.
+        03  WS-CT-Currency         PIC XXX.
+        03  WS-CT-Total            PIC 9(5)V99.
+01  WS-CT-Count                    PIC 99 VALUE 0.
+01  WS-CT-Found                    PIC 9 VALUE 0.
+01  WS-Currency                    PIC XXX.
+01  WS-Add-Amount                  PIC 9(5)V99.
+
+PROCEDURE DIVISION.
+Begin.
+*>  BookStockFile's name defaults to the fixed literal below but can
+*>  be overridden at runtime (JCL DD or shell environment variable)
+*>  without recompiling.
+    DISPLAY "ACME_BOOKSTOCK_DD" UPON ENVIRONMENT-NAME.
+    ACCEPT BookStock-Name FROM ENVIRONMENT-VALUE
+        ON EXCEPTION MOVE WS-BookStock-Default TO BookStock-Name
+    END-ACCEPT.
+    OPEN INPUT ORDER-IN.
+    IF OrderStatus NOT = "00"
+        DISPLAY "DESPATCH: ABEND - cannot open ORDER-IN, status "
+            OrderStatus
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    OPEN I-O BookStockFile.
+    IF BookStatus NOT = "00"
+        DISPLAY "DESPATCH: ABEND - cannot open BookStockFile, status "
+            BookStatus
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    OPEN OUTPUT INVOICE-OUT.
+    IF InvoiceStatus NOT = "00"
+        DISPLAY "DESPATCH: ABEND - cannot open INVOICE-OUT, status "
+            InvoiceStatus
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+    READ ORDER-IN
+        AT END SET EndOfOrders TO TRUE
+    END-READ.
+    PERFORM UNTIL EndOfOrders
+        PERFORM Despatch-Order
+        READ ORDER-IN
+            AT END SET EndOfOrders TO TRUE
+        END-READ
+    END-PERFORM.
+
+    PERFORM VARYING CT-Idx FROM 1 BY 1 UNTIL CT-Idx > WS-CT-Count
+        MOVE SPACES TO INVOICE-LINE
+        MOVE WS-CT-Total(CT-Idx) TO WS-Grand-Total-Display
+        STRING "*** GRAND TOTAL (" DELIMITED BY SIZE
+               WS-CT-Currency(CT-Idx) DELIMITED BY SIZE
+               "): " DELIMITED BY SIZE
+               WS-Grand-Total-Display DELIMITED BY SIZE
+               " ***" DELIMITED BY SIZE
+            INTO INVOICE-LINE
+        END-STRING
+        WRITE INVOICE-LINE
+    END-PERFORM.
+
+    CLOSE ORDER-IN, BookStockFile, INVOICE-OUT.
+    STOP RUN.
+
+Add-Currency-Total.
+    MOVE 0 TO WS-CT-Found.
+    PERFORM VARYING CT-Idx FROM 1 BY 1
+            UNTIL CT-Idx > WS-CT-Count OR WS-CT-Found = 1
+        IF WS-CT-Currency(CT-Idx) = WS-Currency
+            ADD WS-Add-Amount TO WS-CT-Total(CT-Idx)
+            MOVE 1 TO WS-CT-Found
+        END-IF
+    END-PERFORM.
+    IF WS-CT-Found = 0
+        ADD 1 TO WS-CT-Count
+        MOVE WS-Currency TO WS-CT-Currency(WS-CT-Count)
+        MOVE WS-Add-Amount TO WS-CT-Total(WS-CT-Count)
+    END-IF.
+
+Despatch-Order.
+    MOVE Order-Book-Id TO Book-Id-BSF.
+    READ BookStockFile
+        INVALID KEY
+            DISPLAY "DESPATCH: book " Order-Book-Id " not found"
+    END-READ.
+    IF BookStatus = "23"
+        CONTINUE
+    ELSE
+        IF BookStatus NOT = "00"
+            DISPLAY "DESPATCH: ABEND - cannot read BookStockFile, status "
+                BookStatus
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-IF
+        IF Qty-In-Stock-BSF < Order-Qty
+            DISPLAY "DESPATCH: insufficient stock for " Order-Book-Id
+        ELSE
+            MOVE Order-CustNum TO CustNum
+            CALL "GetCustomerAddress" USING Customer-Id, Cust-Name,
+                Cust-Address-Info
+            IF RETURN-CODE = 4
+                DISPLAY "DESPATCH: customer " Order-CustNum
+                    " not found, order for " Order-Book-Id " skipped"
+            ELSE
+                IF RETURN-CODE NOT = 0
+                    DISPLAY "DESPATCH: ABEND - GetCustomerAddress failed, "
+                        "return code " RETURN-CODE
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                END-IF
+                MOVE Copy-Weight-BSF TO WS-Copy-Weight
+                CALL "GetPostage" USING Cust-Country-Code, WS-Copy-Weight,
+                    Copy-Postage, WS-Postage-Currency
+
+*>              Currency-Code-BSF defaults to spaces on every book
+*>              record written before NewTitleIntake began populating
+*>              it; treat a blank as EUR (the rate ACME has always
+*>              quoted in). The postage rate table is quoted in its
+*>              own currency per destination country (e.g. a
+*>              USD-priced book posted to Ireland quotes postage in
+*>              EUR) - each amount is labelled with its own currency
+*>              on the invoice rather than requiring the two to match.
+                MOVE Currency-Code-BSF TO WS-Book-Currency
+                IF WS-Book-Currency = SPACES
+                    MOVE "EUR" TO WS-Book-Currency
+                END-IF
+
+                SUBTRACT Order-Qty FROM Qty-In-Stock-BSF
+                REWRITE BookStockRec
+                IF BookStatus NOT = "00"
+                    DISPLAY "DESPATCH: ABEND - cannot update "
+                        "BookStockFile, status " BookStatus
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                END-IF
+
+                COMPUTE WS-Line-Total =
+                    (Copy-Price-BSF * Order-Qty) + Copy-Postage
+                MOVE WS-Book-Currency TO WS-Currency
+                MOVE WS-Line-Total TO WS-Add-Amount
+                PERFORM Add-Currency-Total
+
+                MOVE SPACES TO INVOICE-LINE
+                MOVE Cust-Name TO INVOICE-LINE
+                WRITE INVOICE-LINE
+                MOVE SPACES TO INVOICE-LINE
+                MOVE Cust-Addr-Line-1 TO INVOICE-LINE
+                WRITE INVOICE-LINE
+                MOVE SPACES TO INVOICE-LINE
+                MOVE Cust-Addr-Line-2 TO INVOICE-LINE
+                WRITE INVOICE-LINE
+                MOVE SPACES TO INVOICE-LINE
+                MOVE Cust-Addr-Line-3 TO INVOICE-LINE
+                WRITE INVOICE-LINE
+                MOVE SPACES TO INVOICE-LINE
+                STRING Book-Title-BSF DELIMITED BY SIZE
+                       "  Qty: " DELIMITED BY SIZE
+                       Order-Qty DELIMITED BY SIZE
+                       "  Price: " DELIMITED BY SIZE
+                       WS-Book-Currency DELIMITED BY SIZE
+                       "  Postage: " DELIMITED BY SIZE
+                       Copy-Postage DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       WS-Postage-Currency DELIMITED BY SIZE
+                       "  Total: " DELIMITED BY SIZE
+                       WS-Line-Total DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       WS-Book-Currency DELIMITED BY SIZE
+                    INTO INVOICE-LINE
+                END-STRING
+                WRITE INVOICE-LINE
+            END-IF
+        END-IF
+    END-IF.
