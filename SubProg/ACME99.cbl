@@ -0,0 +1,246 @@
+      $SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  ACME99.
+AUTHOR.  Michael Coughlan.
+*>The ACME Stock Reorder System - reorder decision program.
+*>Reads STOCK-FILE, flags every item whose QTY-IN-STOCK-FB has
+*>fallen below REORDER-LEVEL-FB, looks the supplier up on
+*>MANF-FILE and prints a reorder list with REORDER-QTY-FB and an
+*>estimated freight cost (ITEM-WEIGHT-FB * REORDER-QTY-FB * the
+*>freight rate), subtotalled per manufacturer so a buyer can see the
+*>landed cost of a reorder PO, not just the unit ITEM-COST-FB.  Items
+*>are sorted into manufacturer order first so each supplier's items
+*>end up grouped together for the subtotal, the same SORT-into-report
+*>technique LowStockReport already uses.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT STOCK-FILE ASSIGN TO DYNAMIC STOCK-NAME-WB
+        ORGANIZATION IS RELATIVE
+        ACCESS MODE IS SEQUENTIAL
+        RELATIVE KEY IS STOCK-REC-POINTER-WB
+        FILE STATUS IS STOCK-STATUS-WB.
+
+    SELECT MANF-FILE ASSIGN TO DYNAMIC MANF-NAME-WB
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS MANF-CODE-FC
+        ALTERNATE RECORD KEY IS MANF-NAME-FC
+                 WITH DUPLICATES
+        FILE STATUS IS MANF-STATUS-WB.
+
+    SELECT SORT-WORK-FILE ASSIGN TO "ACME99.TMP".
+
+    SELECT REORDER-OUT ASSIGN TO "REORDER.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS REORDER-STATUS-WB.
+
+DATA DIVISION.
+FILE SECTION.
+FD  STOCK-FILE.
+01  STOCK-REC-FB.
+    02  STOCK-NUM-FB                   PIC 9(5).
+    02  MANF-CODE-FB                   PIC X(4).
+    02  ITEM-DESC-FB                   PIC X(30).
+    02  QTY-IN-STOCK-FB                PIC 9(6).
+    02  REORDER-LEVEL-FB               PIC 999.
+    02  REORDER-QTY-FB                 PIC 9(6).
+    02  ITEM-COST-FB                   PIC 9(5).
+    02  ITEM-WEIGHT-FB                 PIC 9(5).
+    02  ON-ORDER-FB                    PIC X.
+    02  CURRENCY-CODE-FB               PIC XXX.
+
+FD  MANF-FILE.
+01  MANF-REC-FC.
+    02  MANF-CODE-FC                   PIC X(4).
+    02  MANF-NAME-FC                   PIC X(30).
+    02  MANF-ADDRESS-FC                PIC X(70).
+
+SD  SORT-WORK-FILE.
+01  SORT-REC.
+    02  SORT-ManfCode                  PIC X(4).
+    02  SORT-StockNum                  PIC 9(5).
+    02  SORT-Desc                      PIC X(30).
+    02  SORT-QtyInStock                PIC 9(6).
+    02  SORT-ReorderLevel              PIC 999.
+    02  SORT-ReorderQty                PIC 9(6).
+    02  SORT-FreightCost               PIC 9(7)V99.
+
+FD  REORDER-OUT.
+01  REORDER-LINE                       PIC X(100).
+
+WORKING-STORAGE SECTION.
+01  FILE-DATA-WB.
+    02  STOCK-REC-POINTER-WB           PIC 9(5).
+    02  STOCK-STATUS-WB                PIC XX.
+    02  MANF-STATUS-WB                 PIC XX.
+    02  REORDER-STATUS-WB              PIC XX.
+    02  STOCK-NAME-WB                  PIC X(40) VALUE "STOCK.DAT".
+    02  MANF-NAME-WB                   PIC X(40) VALUE "MANF.DAT".
+    02  FILLER                        PIC 9 VALUE 0.
+        88  END-OF-STOCK                VALUE 1.
+        88  END-OF-SORT                 VALUE 2.
+
+01  WS-Stock-Name-Default              PIC X(40) VALUE "STOCK.DAT".
+01  WS-Manf-Name-Default               PIC X(40) VALUE "MANF.DAT".
+
+01  WS-Manf-Found                      PIC X VALUE "N".
+    88  Manf-Was-Found                 VALUE "Y".
+
+01  WS-Freight-Rate                    PIC 9V99 VALUE 0.50.
+
+01  WS-Reorder-Count                   PIC 9(5) VALUE 0.
+
+01  WS-Prev-ManfCode                   PIC X(4) VALUE SPACES.
+01  WS-Manf-Freight-Total              PIC 9(9)V99 VALUE 0.
+01  WS-First-Group                     PIC X VALUE "Y".
+    88  Is-First-Group                 VALUE "Y".
+
+01  WS-Heading-1.
+    02  FILLER    PIC X(23) VALUE "ACME STOCK REORDER LIST".
+
+01  WS-Detail-Line.
+    02  WS-D-StockNum      PIC 9(5).
+    02  FILLER             PIC X(1)  VALUE SPACE.
+    02  WS-D-Desc          PIC X(30).
+    02  FILLER             PIC X(1)  VALUE SPACE.
+    02  WS-D-QtyInStock    PIC ZZZ,ZZ9.
+    02  FILLER             PIC X(1)  VALUE SPACE.
+    02  WS-D-ReorderLevel  PIC ZZ9.
+    02  FILLER             PIC X(1)  VALUE SPACE.
+    02  WS-D-ReorderQty    PIC ZZZ,ZZ9.
+    02  FILLER             PIC X(1)  VALUE SPACE.
+    02  WS-D-ManfName      PIC X(30).
+    02  FILLER             PIC X(1)  VALUE SPACE.
+    02  WS-D-FreightCost   PIC ZZZ,ZZ9.99.
+
+01  WS-Subtotal-Line.
+    02  FILLER              PIC X(16) VALUE "FREIGHT SUBTOTAL".
+    02  FILLER              PIC X(1)  VALUE SPACE.
+    02  WS-ST-ManfCode      PIC X(4).
+    02  FILLER              PIC X(1)  VALUE SPACE.
+    02  WS-ST-ManfName      PIC X(30).
+    02  FILLER              PIC X(1)  VALUE SPACE.
+    02  WS-ST-FreightTotal  PIC ZZZ,ZZZ,ZZ9.99.
+
+PROCEDURE DIVISION.
+Begin.
+*>  STOCK-FILE and MANF-FILE's names default to the fixed literals
+*>  above but can be overridden at runtime (JCL DD or shell
+*>  environment variable) without recompiling.
+    DISPLAY "ACME_STOCK_DD" UPON ENVIRONMENT-NAME.
+    ACCEPT STOCK-NAME-WB FROM ENVIRONMENT-VALUE
+        ON EXCEPTION MOVE WS-Stock-Name-Default TO STOCK-NAME-WB
+    END-ACCEPT.
+    DISPLAY "ACME_MANF_DD" UPON ENVIRONMENT-NAME.
+    ACCEPT MANF-NAME-WB FROM ENVIRONMENT-VALUE
+        ON EXCEPTION MOVE WS-Manf-Name-Default TO MANF-NAME-WB
+    END-ACCEPT.
+    SORT SORT-WORK-FILE
+        ON ASCENDING KEY SORT-ManfCode
+        INPUT PROCEDURE IS Select-Reorder-Items
+        OUTPUT PROCEDURE IS Write-Reorder-Report.
+    DISPLAY "ACME99: " WS-Reorder-Count " item(s) need reordering".
+    STOP RUN.
+
+Select-Reorder-Items.
+    OPEN INPUT STOCK-FILE.
+    IF STOCK-STATUS-WB NOT = "00"
+        DISPLAY "ACME99: ABEND - cannot open STOCK-FILE, status "
+            STOCK-STATUS-WB
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    READ STOCK-FILE
+        AT END SET END-OF-STOCK TO TRUE
+    END-READ.
+    PERFORM UNTIL END-OF-STOCK
+        IF QTY-IN-STOCK-FB < REORDER-LEVEL-FB AND ON-ORDER-FB NOT = "Y"
+            MOVE MANF-CODE-FB TO SORT-ManfCode
+            MOVE STOCK-NUM-FB TO SORT-StockNum
+            MOVE ITEM-DESC-FB TO SORT-Desc
+            MOVE QTY-IN-STOCK-FB TO SORT-QtyInStock
+            MOVE REORDER-LEVEL-FB TO SORT-ReorderLevel
+            MOVE REORDER-QTY-FB TO SORT-ReorderQty
+            COMPUTE SORT-FreightCost =
+                ITEM-WEIGHT-FB * REORDER-QTY-FB * WS-Freight-Rate
+            RELEASE SORT-REC
+        END-IF
+        READ STOCK-FILE
+            AT END SET END-OF-STOCK TO TRUE
+        END-READ
+    END-PERFORM.
+    CLOSE STOCK-FILE.
+
+Write-Reorder-Report.
+    OPEN INPUT MANF-FILE.
+    IF MANF-STATUS-WB NOT = "00"
+        DISPLAY "ACME99: ABEND - cannot open MANF-FILE, status "
+            MANF-STATUS-WB
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    OPEN OUTPUT REORDER-OUT.
+    IF REORDER-STATUS-WB NOT = "00"
+        DISPLAY "ACME99: ABEND - cannot open REORDER-OUT, status "
+            REORDER-STATUS-WB
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    MOVE WS-Heading-1 TO REORDER-LINE.
+    WRITE REORDER-LINE.
+    RETURN SORT-WORK-FILE
+        AT END SET END-OF-SORT TO TRUE
+    END-RETURN.
+    PERFORM UNTIL END-OF-SORT
+        IF NOT Is-First-Group AND SORT-ManfCode NOT = WS-Prev-ManfCode
+            PERFORM Write-Manf-Subtotal
+        END-IF
+        PERFORM Lookup-Manufacturer
+        PERFORM Write-Reorder-Line
+        MOVE SORT-ManfCode TO WS-Prev-ManfCode
+        MOVE "N" TO WS-First-Group
+        RETURN SORT-WORK-FILE
+            AT END SET END-OF-SORT TO TRUE
+        END-RETURN
+    END-PERFORM.
+    IF NOT Is-First-Group
+        PERFORM Write-Manf-Subtotal
+    END-IF.
+    CLOSE MANF-FILE, REORDER-OUT.
+
+Lookup-Manufacturer.
+    MOVE "N" TO WS-Manf-Found.
+    MOVE SPACES TO WS-D-ManfName.
+    MOVE SORT-ManfCode TO MANF-CODE-FC.
+    READ MANF-FILE
+        KEY IS MANF-CODE-FC
+        INVALID KEY MOVE "N" TO WS-Manf-Found
+        NOT INVALID KEY MOVE "Y" TO WS-Manf-Found
+    END-READ.
+    IF Manf-Was-Found
+        MOVE MANF-NAME-FC TO WS-D-ManfName
+    ELSE
+        MOVE "*** SUPPLIER NOT FOUND ***" TO WS-D-ManfName
+    END-IF.
+
+Write-Reorder-Line.
+    MOVE SORT-StockNum      TO WS-D-StockNum.
+    MOVE SORT-Desc          TO WS-D-Desc.
+    MOVE SORT-QtyInStock    TO WS-D-QtyInStock.
+    MOVE SORT-ReorderLevel  TO WS-D-ReorderLevel.
+    MOVE SORT-ReorderQty    TO WS-D-ReorderQty.
+    MOVE SORT-FreightCost   TO WS-D-FreightCost.
+    MOVE WS-Detail-Line     TO REORDER-LINE.
+    WRITE REORDER-LINE.
+    ADD 1 TO WS-Reorder-Count.
+    ADD SORT-FreightCost TO WS-Manf-Freight-Total.
+
+Write-Manf-Subtotal.
+    MOVE WS-Prev-ManfCode TO WS-ST-ManfCode.
+    MOVE WS-D-ManfName TO WS-ST-ManfName.
+    MOVE WS-Manf-Freight-Total TO WS-ST-FreightTotal.
+    MOVE WS-Subtotal-Line TO REORDER-LINE.
+    WRITE REORDER-LINE.
+    MOVE 0 TO WS-Manf-Freight-Total.
