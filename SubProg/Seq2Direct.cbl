@@ -0,0 +1,296 @@
+      $SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  Seq2Direct.
+AUTHOR.  Michael Coughlan.
+*>Reloads the flat extracts produced by Direct2Seq (renamed from
+*>OutSTK.DAT/OutMANF.DAT to STOCK-IN.DAT/MANF-IN.DAT, the same
+*>convention Seq2BSF uses for BSF-IN.DAT) back into STOCK-FILE and
+*>MANF-FILE, so the ACME stock system can be restored from its own
+*>backups.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+        SELECT STOCK-IN ASSIGN TO DYNAMIC STOCK-IN-NAME-WB
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STOCK-IN-STATUS-WB.
+
+        SELECT MANF-IN ASSIGN TO DYNAMIC MANF-IN-NAME-WB
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MANF-IN-STATUS-WB.
+
+        SELECT SORT-STOCK-WORK ASSIGN TO "SEQ2DIRECT.TMP".
+
+	SELECT STOCK-FILE ASSIGN TO DYNAMIC STOCK-NAME-WB
+                        ORGANIZATION IS RELATIVE
+                        ACCESS MODE IS SEQUENTIAL
+                        RELATIVE KEY IS STOCK-REC-POINTER-WB
+                        FILE STATUS IS STOCK-STATUS-WB.
+
+        SELECT MANF-FILE ASSIGN TO DYNAMIC MANF-NAME-WB
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE IS SEQUENTIAL
+                        RECORD KEY IS MANF-CODE-FC
+                        ALTERNATE RECORD KEY IS MANF-NAME-FC
+                                 WITH DUPLICATES
+                        FILE STATUS IS MANF-STATUS-WB.
+
+DATA DIVISION.
+FILE SECTION.
+FD  STOCK-IN.
+01      STOCK-REC.
+	02	STOCK-NUM-SI			PIC 9(5).
+	02	MANF-CODE-SI			PIC X(4).
+	02	ITEM-DESC-SI			PIC X(30).
+	02	QTY-IN-STOCK-SI			PIC 9(6).
+	02	REORDER-LEVEL-SI		PIC 999.
+	02	REORDER-QTY-SI			PIC 9(6).
+	02	ITEM-COST-SI			PIC 9(5).
+	02	ITEM-WEIGHT-SI			PIC 9(5).
+	02	ON-ORDER-SI			PIC X.
+	02	CURRENCY-CODE-SI		PIC XXX.
+01	STOCK-IN-TRAILER-REC.
+	02	STOCK-IN-TRAILER-TAG		PIC X(5).
+	02	STOCK-IN-TRAILER-COUNT		PIC 9(6).
+	02	FILLER				PIC X(57).
+
+FD  MANF-IN.
+01	MANF-REC.
+	02	MANF-CODE-MI			PIC X(4).
+	02	MANF-NAME-MI			PIC X(30).
+	02	MANF-ADDRESS-MI			PIC X(70).
+01	MANF-IN-TRAILER-REC.
+	02	MANF-IN-TRAILER-TAG		PIC X(5).
+	02	MANF-IN-TRAILER-COUNT		PIC 9(6).
+	02	FILLER				PIC X(93).
+
+FD  STOCK-FILE.
+01      STOCK-REC-FB.
+	02	STOCK-NUM-FB			PIC 9(5).
+	02	MANF-CODE-FB			PIC X(4).
+	02	ITEM-DESC-FB			PIC X(30).
+	02	QTY-IN-STOCK-FB			PIC 9(6).
+	02	REORDER-LEVEL-FB		PIC 999.
+	02	REORDER-QTY-FB			PIC 9(6).
+	02	ITEM-COST-FB			PIC 9(5).
+	02	ITEM-WEIGHT-FB			PIC 9(5).
+	02	ON-ORDER-FB			PIC X.
+	02	CURRENCY-CODE-FB		PIC XXX.
+
+*>  STOCK-FILE is RELATIVE, organized by physical slot rather than
+*>  STOCK-NUM-FB, and ReconcileExtracts/StockReceipt both merge-compare
+*>  it against other files assuming it reads back in ascending
+*>  STOCK-NUM-FB order.  Sorting the extract here, the one place
+*>  STOCK-FILE is (re)built from scratch, is what makes that
+*>  assumption true rather than merely hoped-for.
+SD  SORT-STOCK-WORK.
+01  SORT-STOCK-REC.
+	02	SORT-STOCK-NUM			PIC 9(5).
+	02	SORT-MANF-CODE			PIC X(4).
+	02	SORT-ITEM-DESC			PIC X(30).
+	02	SORT-QTY-IN-STOCK		PIC 9(6).
+	02	SORT-REORDER-LEVEL		PIC 999.
+	02	SORT-REORDER-QTY		PIC 9(6).
+	02	SORT-ITEM-COST			PIC 9(5).
+	02	SORT-ITEM-WEIGHT		PIC 9(5).
+	02	SORT-ON-ORDER			PIC X.
+	02	SORT-CURRENCY-CODE		PIC XXX.
+
+FD  MANF-FILE.
+01	MANF-REC-FC.
+	02	MANF-CODE-FC			PIC X(4).
+	02	MANF-NAME-FC			PIC X(30).
+	02	MANF-ADDRESS-FC			PIC X(70).
+
+WORKING-STORAGE SECTION.
+01	FILE-DATA-WB.
+	02	STOCK-REC-POINTER-WB			PIC 9(5).
+	02	STOCK-STATUS-WB				PIC XX.
+	02	MANF-STATUS-WB				PIC XX.
+	02	STOCK-IN-STATUS-WB			PIC XX.
+	02	MANF-IN-STATUS-WB			PIC XX.
+	02	STOCK-IN-NAME-WB			PIC X(40) VALUE "STOCK-IN.DAT".
+	02	MANF-IN-NAME-WB				PIC X(40) VALUE "MANF-IN.DAT".
+	02	STOCK-NAME-WB				PIC X(40) VALUE "STOCK.DAT".
+	02	MANF-NAME-WB				PIC X(40) VALUE "MANF.DAT".
+	02	FILLER					PIC 9 VALUE 0.
+		88	END-OF-STOCK-IN		VALUE 1.
+	        88      END-OF-MANF-IN          VALUE 2.
+	02	FILLER					PIC 9 VALUE 0.
+		88	END-OF-SORT-STOCK		VALUE 1.
+
+01	WS-STOCK-IN-NAME-DEFAULT			PIC X(40) VALUE "STOCK-IN.DAT".
+01	WS-MANF-IN-NAME-DEFAULT				PIC X(40) VALUE "MANF-IN.DAT".
+01	WS-STOCK-NAME-DEFAULT				PIC X(40) VALUE "STOCK.DAT".
+01	WS-MANF-NAME-DEFAULT				PIC X(40) VALUE "MANF.DAT".
+
+01	WS-TRAILER-TAG-LITERAL				PIC X(5) VALUE "99999".
+01	WS-STOCK-RECORD-COUNT				PIC 9(6) VALUE 0.
+01	WS-STOCK-TRAILER-COUNT				PIC 9(6) VALUE 0.
+01	WS-MANF-RECORD-COUNT				PIC 9(6) VALUE 0.
+01	WS-MANF-TRAILER-COUNT				PIC 9(6) VALUE 0.
+01	WS-AUDIT-ACTION					PIC X(5).
+01	WS-AUDIT-PROGRAM				PIC X(20) VALUE "SEQ2DIRECT".
+
+PROCEDURE DIVISION.
+RELOAD-ACME-FILES.
+*> Every file name above defaults to its fixed literal but can be
+*> overridden at runtime (JCL DD or shell environment variable)
+*> without recompiling.
+   DISPLAY "ACME_STOCKIN_DD" UPON ENVIRONMENT-NAME.
+   ACCEPT STOCK-IN-NAME-WB FROM ENVIRONMENT-VALUE
+       ON EXCEPTION MOVE WS-STOCK-IN-NAME-DEFAULT TO STOCK-IN-NAME-WB
+   END-ACCEPT.
+   DISPLAY "ACME_MANFIN_DD" UPON ENVIRONMENT-NAME.
+   ACCEPT MANF-IN-NAME-WB FROM ENVIRONMENT-VALUE
+       ON EXCEPTION MOVE WS-MANF-IN-NAME-DEFAULT TO MANF-IN-NAME-WB
+   END-ACCEPT.
+   DISPLAY "ACME_STOCK_DD" UPON ENVIRONMENT-NAME.
+   ACCEPT STOCK-NAME-WB FROM ENVIRONMENT-VALUE
+       ON EXCEPTION MOVE WS-STOCK-NAME-DEFAULT TO STOCK-NAME-WB
+   END-ACCEPT.
+   DISPLAY "ACME_MANF_DD" UPON ENVIRONMENT-NAME.
+   ACCEPT MANF-NAME-WB FROM ENVIRONMENT-VALUE
+       ON EXCEPTION MOVE WS-MANF-NAME-DEFAULT TO MANF-NAME-WB
+   END-ACCEPT.
+   OPEN INPUT STOCK-IN.
+   IF STOCK-IN-STATUS-WB NOT = "00"
+      DISPLAY "SEQ2DIRECT: ABEND - cannot open STOCK-IN, status "
+          STOCK-IN-STATUS-WB
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+   END-IF.
+   OPEN OUTPUT STOCK-FILE.
+   IF STOCK-STATUS-WB NOT = "00"
+      DISPLAY "SEQ2DIRECT: ABEND - cannot open STOCK-FILE, status "
+          STOCK-STATUS-WB
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+   END-IF.
+   MOVE "START" TO WS-AUDIT-ACTION.
+   CALL "RunAuditLog" USING WS-AUDIT-ACTION, WS-AUDIT-PROGRAM,
+       STOCK-IN-NAME-WB, STOCK-NAME-WB, WS-STOCK-RECORD-COUNT.
+   PERFORM CHECK-AUDIT-RESULT.
+
+*> STOCK-FILE is RELATIVE and read back in physical slot order by
+*> ReconcileExtracts/StockReceipt as if that were STOCK-NUM-FB
+*> ascending order; sorting the extract by STOCK-NUM-SI before
+*> writing is what makes that assumption actually hold.
+   SORT SORT-STOCK-WORK
+       ON ASCENDING KEY SORT-STOCK-NUM
+       INPUT PROCEDURE IS Release-Stock-In-Records
+       OUTPUT PROCEDURE IS Write-Sorted-Stock-File.
+   IF WS-STOCK-RECORD-COUNT NOT = WS-STOCK-TRAILER-COUNT
+      DISPLAY "SEQ2DIRECT: ABEND - STOCK-IN count mismatch, read "
+          WS-STOCK-RECORD-COUNT " expected " WS-STOCK-TRAILER-COUNT
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+   END-IF.
+   CLOSE STOCK-IN, STOCK-FILE.
+   MOVE "END" TO WS-AUDIT-ACTION.
+   CALL "RunAuditLog" USING WS-AUDIT-ACTION, WS-AUDIT-PROGRAM,
+       STOCK-IN-NAME-WB, STOCK-NAME-WB, WS-STOCK-RECORD-COUNT.
+   PERFORM CHECK-AUDIT-RESULT.
+
+   OPEN INPUT MANF-IN.
+   IF MANF-IN-STATUS-WB NOT = "00"
+      DISPLAY "SEQ2DIRECT: ABEND - cannot open MANF-IN, status "
+          MANF-IN-STATUS-WB
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+   END-IF.
+   OPEN OUTPUT MANF-FILE.
+   IF MANF-STATUS-WB NOT = "00"
+      DISPLAY "SEQ2DIRECT: ABEND - cannot open MANF-FILE, status "
+          MANF-STATUS-WB
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+   END-IF.
+   MOVE "START" TO WS-AUDIT-ACTION.
+   CALL "RunAuditLog" USING WS-AUDIT-ACTION, WS-AUDIT-PROGRAM,
+       MANF-IN-NAME-WB, MANF-NAME-WB, WS-MANF-RECORD-COUNT.
+   PERFORM CHECK-AUDIT-RESULT.
+
+   READ MANF-IN
+        AT END SET END-OF-MANF-IN TO TRUE
+   END-READ.
+   PERFORM UNTIL END-OF-MANF-IN
+      IF MANF-IN-TRAILER-TAG = WS-TRAILER-TAG-LITERAL
+         MOVE MANF-IN-TRAILER-COUNT TO WS-MANF-TRAILER-COUNT
+         SET END-OF-MANF-IN TO TRUE
+      ELSE
+      MOVE MANF-REC TO MANF-REC-FC
+      WRITE MANF-REC-FC
+         INVALID KEY
+            DISPLAY "SEQ2DIRECT: manufacturer " MANF-CODE-FC
+                " rejected, status " MANF-STATUS-WB
+      END-WRITE
+      IF MANF-STATUS-WB NOT = "00" AND MANF-STATUS-WB NOT = "21"
+              AND MANF-STATUS-WB NOT = "22"
+         DISPLAY "SEQ2DIRECT: ABEND - cannot write MANF-FILE, status "
+             MANF-STATUS-WB
+         MOVE 16 TO RETURN-CODE
+         STOP RUN
+      END-IF
+      ADD 1 TO WS-MANF-RECORD-COUNT
+      READ MANF-IN
+        AT END SET END-OF-MANF-IN TO TRUE
+      END-READ
+      END-IF
+   END-PERFORM.
+   IF WS-MANF-RECORD-COUNT NOT = WS-MANF-TRAILER-COUNT
+      DISPLAY "SEQ2DIRECT: ABEND - MANF-IN count mismatch, read "
+          WS-MANF-RECORD-COUNT " expected " WS-MANF-TRAILER-COUNT
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+   END-IF.
+   CLOSE MANF-IN, MANF-FILE.
+   MOVE "END" TO WS-AUDIT-ACTION.
+   CALL "RunAuditLog" USING WS-AUDIT-ACTION, WS-AUDIT-PROGRAM,
+       MANF-IN-NAME-WB, MANF-NAME-WB, WS-MANF-RECORD-COUNT.
+   PERFORM CHECK-AUDIT-RESULT.
+   STOP RUN.
+
+Release-Stock-In-Records.
+   READ STOCK-IN
+        AT END SET END-OF-STOCK-IN TO TRUE
+   END-READ.
+   PERFORM UNTIL END-OF-STOCK-IN
+      IF STOCK-IN-TRAILER-TAG = WS-TRAILER-TAG-LITERAL
+         MOVE STOCK-IN-TRAILER-COUNT TO WS-STOCK-TRAILER-COUNT
+         SET END-OF-STOCK-IN TO TRUE
+      ELSE
+         MOVE STOCK-REC TO SORT-STOCK-REC
+         RELEASE SORT-STOCK-REC
+         READ STOCK-IN
+           AT END SET END-OF-STOCK-IN TO TRUE
+         END-READ
+      END-IF
+   END-PERFORM.
+
+Write-Sorted-Stock-File.
+   RETURN SORT-STOCK-WORK
+       AT END SET END-OF-SORT-STOCK TO TRUE
+   END-RETURN.
+   PERFORM UNTIL END-OF-SORT-STOCK
+      MOVE SORT-STOCK-REC TO STOCK-REC-FB
+      WRITE STOCK-REC-FB
+      IF STOCK-STATUS-WB NOT = "00"
+         DISPLAY "SEQ2DIRECT: ABEND - cannot write STOCK-FILE, status "
+             STOCK-STATUS-WB
+         MOVE 16 TO RETURN-CODE
+         STOP RUN
+      END-IF
+      ADD 1 TO WS-STOCK-RECORD-COUNT
+      RETURN SORT-STOCK-WORK
+          AT END SET END-OF-SORT-STOCK TO TRUE
+      END-RETURN
+   END-PERFORM.
+
+CHECK-AUDIT-RESULT.
+   IF RETURN-CODE NOT = 0
+      DISPLAY "SEQ2DIRECT: ABEND - RunAuditLog failed, return code "
+          RETURN-CODE
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+   END-IF.
