@@ -0,0 +1,415 @@
+      $SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  ReconcileExtracts.
+AUTHOR.  Michael Coughlan.
+*>Proves BSF-OUT.DAT (from BSF2SEQ) matches BookStockFile, and that
+*>OutSTK.DAT/OutMANF.DAT (from Direct2Seq) match STOCK-FILE/MANF-FILE,
+*>record for record.  Each source file is read in its natural key
+*>order and merge-compared against its extract in that same order;
+*>any key present on one side and not the other is reported, so a
+*>bad or truncated conversion run is caught before anyone trusts the
+*>extract or rebuilds the indexed file from it.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BookStockFile ASSIGN TO DYNAMIC BookStock-Name
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS Book-Id-BSF
+        ALTERNATE RECORD KEY IS Book-Title-BSF
+        ALTERNATE RECORD KEY IS Author-Id-BSF
+                  WITH DUPLICATES
+        FILE STATUS IS BookStatus.
+
+    SELECT BSF-SEQ ASSIGN TO DYNAMIC BSF-Extract-Name
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS SeqStatus.
+
+    SELECT STOCK-FILE ASSIGN TO DYNAMIC STOCK-NAME-WB
+        ORGANIZATION IS RELATIVE
+        ACCESS MODE IS SEQUENTIAL
+        RELATIVE KEY IS STOCK-REC-POINTER-WB
+        FILE STATUS IS STOCK-STATUS-WB.
+
+    SELECT STOCK-OUT ASSIGN TO DYNAMIC STOCK-OUT-NAME-WB
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS STOCK-OUT-STATUS-WB.
+
+    SELECT MANF-FILE ASSIGN TO DYNAMIC MANF-NAME-WB
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS MANF-CODE-FC
+        ALTERNATE RECORD KEY IS MANF-NAME-FC
+                 WITH DUPLICATES
+        FILE STATUS IS MANF-STATUS-WB.
+
+    SELECT MANF-OUT ASSIGN TO DYNAMIC MANF-OUT-NAME-WB
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS MANF-OUT-STATUS-WB.
+
+    SELECT RECON-OUT ASSIGN TO "RECON.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ReconStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  BookStockFile.
+01  BookStockRec.
+    88  EndOfBSF                VALUE HIGH-VALUES.
+    02  Book-Id-BSF             PIC X(5).
+    02  Book-Title-BSF          PIC X(30).
+    02  Author-Id-BSF           PIC 9(4).
+    02  Qty-In-Stock-BSF        PIC 999.
+    02  Copy-Price-BSF          PIC 99V99.
+    02  Copy-Weight-BSF         PIC 9(3)V99.
+    02  Currency-Code-BSF       PIC XXX.
+
+FD  BSF-SEQ.
+01  BSF-SEQ-Rec.
+    88  EndOfSeq                VALUE HIGH-VALUES.
+    02  Book-Id-SEQ             PIC X(5).
+    02  Book-Title-SEQ          PIC X(30).
+    02  Author-Id-SEQ           PIC 9(4).
+    02  Qty-In-Stock-SEQ        PIC 999.
+    02  Copy-Price-SEQ          PIC 99V99.
+    02  Copy-Weight-SEQ         PIC 9(3)V99.
+    02  Currency-Code-SEQ       PIC XXX.
+01  BSF-SEQ-Trailer-Rec.
+    02  BSF-Trailer-Tag         PIC X(5).
+    02  BSF-Trailer-Count       PIC 9(6).
+    02  FILLER                  PIC X(43).
+
+FD  STOCK-FILE.
+01  STOCK-REC-FB.
+    02  STOCK-NUM-FB            PIC 9(5).
+    02  MANF-CODE-FB            PIC X(4).
+    02  ITEM-DESC-FB            PIC X(30).
+    02  QTY-IN-STOCK-FB         PIC 9(6).
+    02  REORDER-LEVEL-FB        PIC 999.
+    02  REORDER-QTY-FB          PIC 9(6).
+    02  ITEM-COST-FB            PIC 9(5).
+    02  ITEM-WEIGHT-FB          PIC 9(5).
+    02  ON-ORDER-FB             PIC X.
+    02  CURRENCY-CODE-FB        PIC XXX.
+
+FD  STOCK-OUT.
+01  STOCK-REC-SO.
+    02  STOCK-NUM-SO            PIC 9(5).
+    02  MANF-CODE-SO            PIC X(4).
+    02  ITEM-DESC-SO            PIC X(30).
+    02  QTY-IN-STOCK-SO         PIC 9(6).
+    02  REORDER-LEVEL-SO        PIC 999.
+    02  REORDER-QTY-SO          PIC 9(6).
+    02  ITEM-COST-SO            PIC 9(5).
+    02  ITEM-WEIGHT-SO          PIC 9(5).
+    02  ON-ORDER-SO             PIC X.
+    02  CURRENCY-CODE-SO        PIC XXX.
+01  STOCK-OUT-TRAILER-REC.
+    02  STOCK-OUT-TRAILER-TAG   PIC X(5).
+    02  STOCK-OUT-TRAILER-COUNT PIC 9(6).
+    02  FILLER                  PIC X(57).
+
+FD  MANF-FILE.
+01  MANF-REC-FC.
+    02  MANF-CODE-FC            PIC X(4).
+    02  MANF-NAME-FC            PIC X(30).
+    02  MANF-ADDRESS-FC         PIC X(70).
+
+FD  MANF-OUT.
+01  MANF-REC-MO.
+    02  MANF-CODE-MO            PIC X(4).
+    02  MANF-NAME-MO            PIC X(30).
+    02  MANF-ADDRESS-MO         PIC X(70).
+01  MANF-OUT-TRAILER-REC.
+    02  MANF-OUT-TRAILER-TAG    PIC X(5).
+    02  MANF-OUT-TRAILER-COUNT  PIC 9(6).
+    02  FILLER                  PIC X(93).
+
+FD  RECON-OUT.
+01  RECON-LINE                  PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  STOCK-REC-POINTER-WB        PIC 9(5).
+01  BookStatus                  PIC XX.
+01  SeqStatus                   PIC XX.
+01  STOCK-STATUS-WB             PIC XX.
+01  STOCK-OUT-STATUS-WB         PIC XX.
+01  MANF-STATUS-WB              PIC XX.
+01  MANF-OUT-STATUS-WB          PIC XX.
+01  ReconStatus                 PIC XX.
+
+01  BookStock-Name              PIC X(40) VALUE "BookStock.DAT".
+01  WS-BookStock-Default        PIC X(40) VALUE "BookStock.DAT".
+01  BSF-Extract-Name            PIC X(40) VALUE "BSF-OUT.DAT".
+01  WS-BSF-Extract-Default      PIC X(40) VALUE "BSF-OUT.DAT".
+01  STOCK-NAME-WB               PIC X(40) VALUE "STOCK.DAT".
+01  WS-Stock-Name-Default       PIC X(40) VALUE "STOCK.DAT".
+01  STOCK-OUT-NAME-WB           PIC X(40) VALUE "OutSTK.DAT".
+01  WS-Stock-Out-Default        PIC X(40) VALUE "OutSTK.DAT".
+01  MANF-NAME-WB                PIC X(40) VALUE "MANF.DAT".
+01  WS-Manf-Name-Default        PIC X(40) VALUE "MANF.DAT".
+01  MANF-OUT-NAME-WB            PIC X(40) VALUE "OutMANF.DAT".
+01  WS-Manf-Out-Default         PIC X(40) VALUE "OutMANF.DAT".
+
+01  WS-Trailer-Tag-Literal      PIC X(5) VALUE "99999".
+01  WS-Match-Count               PIC 9(6) VALUE 0.
+01  WS-Mismatch-Count            PIC 9(6) VALUE 0.
+01  FB-EOF-WB                    PIC 9 VALUE 0.
+01  SO-EOF-WB                    PIC 9 VALUE 0.
+01  FC-EOF-WB                    PIC 9 VALUE 0.
+01  MO-EOF-WB                    PIC 9 VALUE 0.
+
+PROCEDURE DIVISION.
+Begin.
+*>  Every file name below defaults to its fixed literal but can be
+*>  overridden at runtime (JCL DD or shell environment variable)
+*>  without recompiling, the same convention the conversion programs
+*>  use.  The extract names default to the pre-dating literal since
+*>  this program has no way to guess which dated generation to check
+*>  unless told - point it at the generation you want reconciled.
+    DISPLAY "ACME_BOOKSTOCK_DD" UPON ENVIRONMENT-NAME.
+    ACCEPT BookStock-Name FROM ENVIRONMENT-VALUE
+        ON EXCEPTION MOVE WS-BookStock-Default TO BookStock-Name
+    END-ACCEPT.
+    DISPLAY "ACME_BSFOUT_DD" UPON ENVIRONMENT-NAME.
+    ACCEPT BSF-Extract-Name FROM ENVIRONMENT-VALUE
+        ON EXCEPTION MOVE WS-BSF-Extract-Default TO BSF-Extract-Name
+    END-ACCEPT.
+    DISPLAY "ACME_STOCK_DD" UPON ENVIRONMENT-NAME.
+    ACCEPT STOCK-NAME-WB FROM ENVIRONMENT-VALUE
+        ON EXCEPTION MOVE WS-Stock-Name-Default TO STOCK-NAME-WB
+    END-ACCEPT.
+    DISPLAY "ACME_OUTSTK_DD" UPON ENVIRONMENT-NAME.
+    ACCEPT STOCK-OUT-NAME-WB FROM ENVIRONMENT-VALUE
+        ON EXCEPTION MOVE WS-Stock-Out-Default TO STOCK-OUT-NAME-WB
+    END-ACCEPT.
+    DISPLAY "ACME_MANF_DD" UPON ENVIRONMENT-NAME.
+    ACCEPT MANF-NAME-WB FROM ENVIRONMENT-VALUE
+        ON EXCEPTION MOVE WS-Manf-Name-Default TO MANF-NAME-WB
+    END-ACCEPT.
+    DISPLAY "ACME_OUTMANF_DD" UPON ENVIRONMENT-NAME.
+    ACCEPT MANF-OUT-NAME-WB FROM ENVIRONMENT-VALUE
+        ON EXCEPTION MOVE WS-Manf-Out-Default TO MANF-OUT-NAME-WB
+    END-ACCEPT.
+
+    OPEN OUTPUT RECON-OUT.
+    IF ReconStatus NOT = "00"
+        DISPLAY "RECONCILEEXTRACTS: ABEND - cannot open RECON-OUT, "
+            "status " ReconStatus
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+    PERFORM Reconcile-BSF.
+    PERFORM Reconcile-Stock.
+    PERFORM Reconcile-Manf.
+
+    MOVE SPACES TO RECON-LINE.
+    STRING "TOTAL MATCHED: " DELIMITED BY SIZE
+           WS-Match-Count DELIMITED BY SIZE
+           "  TOTAL MISMATCHED: " DELIMITED BY SIZE
+           WS-Mismatch-Count DELIMITED BY SIZE
+        INTO RECON-LINE
+    END-STRING.
+    WRITE RECON-LINE.
+    CLOSE RECON-OUT.
+    DISPLAY "RECONCILEEXTRACTS: " WS-Mismatch-Count
+        " mismatch(es), see RECON.RPT".
+    IF WS-Mismatch-Count > 0
+        MOVE 4 TO RETURN-CODE
+    END-IF.
+    STOP RUN.
+
+Reconcile-BSF.
+    OPEN INPUT BookStockFile.
+    IF BookStatus NOT = "00"
+        DISPLAY "RECONCILEEXTRACTS: ABEND - cannot open BookStockFile, "
+            "status " BookStatus
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    OPEN INPUT BSF-SEQ.
+    IF SeqStatus NOT = "00"
+        DISPLAY "RECONCILEEXTRACTS: ABEND - cannot open BSF-SEQ, "
+            "status " SeqStatus
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    READ BookStockFile
+        AT END SET EndOfBSF TO TRUE
+    END-READ.
+    PERFORM Read-Next-BSF-Extract.
+    PERFORM UNTIL EndOfBSF AND EndOfSeq
+        EVALUATE TRUE
+            WHEN EndOfSeq OR (NOT EndOfBSF AND Book-Id-BSF < Book-Id-SEQ)
+                MOVE SPACES TO RECON-LINE
+                STRING "BOOKSTOCK KEY " DELIMITED BY SIZE
+                       Book-Id-BSF DELIMITED BY SIZE
+                       " MISSING FROM " DELIMITED BY SIZE
+                       BSF-Extract-Name DELIMITED BY SIZE
+                    INTO RECON-LINE
+                END-STRING
+                WRITE RECON-LINE
+                ADD 1 TO WS-Mismatch-Count
+                READ BookStockFile
+                    AT END SET EndOfBSF TO TRUE
+                END-READ
+            WHEN EndOfBSF OR Book-Id-SEQ < Book-Id-BSF
+                MOVE SPACES TO RECON-LINE
+                STRING BSF-Extract-Name DELIMITED BY SIZE
+                       " KEY " DELIMITED BY SIZE
+                       Book-Id-SEQ DELIMITED BY SIZE
+                       " MISSING FROM BOOKSTOCKFILE" DELIMITED BY SIZE
+                    INTO RECON-LINE
+                END-STRING
+                WRITE RECON-LINE
+                ADD 1 TO WS-Mismatch-Count
+                PERFORM Read-Next-BSF-Extract
+            WHEN OTHER
+                ADD 1 TO WS-Match-Count
+                READ BookStockFile
+                    AT END SET EndOfBSF TO TRUE
+                END-READ
+                PERFORM Read-Next-BSF-Extract
+        END-EVALUATE
+    END-PERFORM.
+    CLOSE BookStockFile, BSF-SEQ.
+
+Read-Next-BSF-Extract.
+    READ BSF-SEQ
+        AT END SET EndOfSeq TO TRUE
+    END-READ.
+    IF NOT EndOfSeq AND Book-Id-SEQ = WS-Trailer-Tag-Literal
+        SET EndOfSeq TO TRUE
+    END-IF.
+
+Reconcile-Stock.
+    OPEN INPUT STOCK-FILE.
+    IF STOCK-STATUS-WB NOT = "00"
+        DISPLAY "RECONCILEEXTRACTS: ABEND - cannot open STOCK-FILE, "
+            "status " STOCK-STATUS-WB
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    OPEN INPUT STOCK-OUT.
+    IF STOCK-OUT-STATUS-WB NOT = "00"
+        DISPLAY "RECONCILEEXTRACTS: ABEND - cannot open STOCK-OUT, "
+            "status " STOCK-OUT-STATUS-WB
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    MOVE 0 TO FB-EOF-WB.
+    READ STOCK-FILE
+        AT END MOVE 1 TO FB-EOF-WB
+    END-READ.
+    PERFORM Read-Next-Stock-Extract.
+    PERFORM UNTIL FB-EOF-WB = 1 AND SO-EOF-WB = 1
+        EVALUATE TRUE
+            WHEN SO-EOF-WB = 1
+                    OR (FB-EOF-WB NOT = 1 AND STOCK-NUM-FB < STOCK-NUM-SO)
+                MOVE SPACES TO RECON-LINE
+                STRING "STOCK-FILE KEY " DELIMITED BY SIZE
+                       STOCK-NUM-FB DELIMITED BY SIZE
+                       " MISSING FROM " DELIMITED BY SIZE
+                       STOCK-OUT-NAME-WB DELIMITED BY SIZE
+                    INTO RECON-LINE
+                END-STRING
+                WRITE RECON-LINE
+                ADD 1 TO WS-Mismatch-Count
+                READ STOCK-FILE
+                    AT END MOVE 1 TO FB-EOF-WB
+                END-READ
+            WHEN FB-EOF-WB = 1 OR STOCK-NUM-SO < STOCK-NUM-FB
+                MOVE SPACES TO RECON-LINE
+                STRING STOCK-OUT-NAME-WB DELIMITED BY SIZE
+                       " KEY " DELIMITED BY SIZE
+                       STOCK-NUM-SO DELIMITED BY SIZE
+                       " MISSING FROM STOCK-FILE" DELIMITED BY SIZE
+                    INTO RECON-LINE
+                END-STRING
+                WRITE RECON-LINE
+                ADD 1 TO WS-Mismatch-Count
+                PERFORM Read-Next-Stock-Extract
+            WHEN OTHER
+                ADD 1 TO WS-Match-Count
+                READ STOCK-FILE
+                    AT END MOVE 1 TO FB-EOF-WB
+                END-READ
+                PERFORM Read-Next-Stock-Extract
+        END-EVALUATE
+    END-PERFORM.
+    CLOSE STOCK-FILE, STOCK-OUT.
+
+Read-Next-Stock-Extract.
+    READ STOCK-OUT
+        AT END MOVE 1 TO SO-EOF-WB
+    END-READ.
+    IF SO-EOF-WB NOT = 1 AND STOCK-OUT-TRAILER-TAG = WS-Trailer-Tag-Literal
+        MOVE 1 TO SO-EOF-WB
+    END-IF.
+
+Reconcile-Manf.
+    OPEN INPUT MANF-FILE.
+    IF MANF-STATUS-WB NOT = "00"
+        DISPLAY "RECONCILEEXTRACTS: ABEND - cannot open MANF-FILE, "
+            "status " MANF-STATUS-WB
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    OPEN INPUT MANF-OUT.
+    IF MANF-OUT-STATUS-WB NOT = "00"
+        DISPLAY "RECONCILEEXTRACTS: ABEND - cannot open MANF-OUT, "
+            "status " MANF-OUT-STATUS-WB
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    MOVE 0 TO FC-EOF-WB.
+    READ MANF-FILE
+        AT END MOVE 1 TO FC-EOF-WB
+    END-READ.
+    PERFORM Read-Next-Manf-Extract.
+    PERFORM UNTIL FC-EOF-WB = 1 AND MO-EOF-WB = 1
+        EVALUATE TRUE
+            WHEN MO-EOF-WB = 1
+                    OR (FC-EOF-WB NOT = 1 AND MANF-CODE-FC < MANF-CODE-MO)
+                MOVE SPACES TO RECON-LINE
+                STRING "MANF-FILE KEY " DELIMITED BY SIZE
+                       MANF-CODE-FC DELIMITED BY SIZE
+                       " MISSING FROM " DELIMITED BY SIZE
+                       MANF-OUT-NAME-WB DELIMITED BY SIZE
+                    INTO RECON-LINE
+                END-STRING
+                WRITE RECON-LINE
+                ADD 1 TO WS-Mismatch-Count
+                READ MANF-FILE
+                    AT END MOVE 1 TO FC-EOF-WB
+                END-READ
+            WHEN FC-EOF-WB = 1 OR MANF-CODE-MO < MANF-CODE-FC
+                MOVE SPACES TO RECON-LINE
+                STRING MANF-OUT-NAME-WB DELIMITED BY SIZE
+                       " KEY " DELIMITED BY SIZE
+                       MANF-CODE-MO DELIMITED BY SIZE
+                       " MISSING FROM MANF-FILE" DELIMITED BY SIZE
+                    INTO RECON-LINE
+                END-STRING
+                WRITE RECON-LINE
+                ADD 1 TO WS-Mismatch-Count
+                PERFORM Read-Next-Manf-Extract
+            WHEN OTHER
+                ADD 1 TO WS-Match-Count
+                READ MANF-FILE
+                    AT END MOVE 1 TO FC-EOF-WB
+                END-READ
+                PERFORM Read-Next-Manf-Extract
+        END-EVALUATE
+    END-PERFORM.
+    CLOSE MANF-FILE, MANF-OUT.
+
+Read-Next-Manf-Extract.
+    READ MANF-OUT
+        AT END MOVE 1 TO MO-EOF-WB
+    END-READ.
+    IF MO-EOF-WB NOT = 1 AND MANF-OUT-TRAILER-TAG = WS-Trailer-Tag-Literal
+        MOVE 1 TO MO-EOF-WB
+    END-IF.
