@@ -0,0 +1,109 @@
+      $SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  BookTitleInquiry.
+AUTHOR.  Michael Coughlan.
+*>Book lookup-by-title inquiry, using BookStockFile's Book-Title-BSF
+*>alternate key.  Accepts a partial title: STARTs the alternate key
+*>at the first title not less than what was typed, then reads
+*>forward for as long as the leading characters keep matching, the
+*>same scan-the-alternate-key idiom AuthorCatalog/ManfDirectory use
+*>to walk their own alternate keys.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BookStockFile ASSIGN TO DYNAMIC BookStock-Name
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS Book-Id-BSF
+        ALTERNATE RECORD KEY IS Book-Title-BSF
+        ALTERNATE RECORD KEY IS Author-Id-BSF
+                  WITH DUPLICATES
+        FILE STATUS IS BookStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  BookStockFile.
+01  BookStockRec.
+    02  Book-Id-BSF             PIC X(5).
+    02  Book-Title-BSF          PIC X(30).
+    02  Author-Id-BSF           PIC 9(4).
+    02  Qty-In-Stock-BSF        PIC 999.
+    02  Copy-Price-BSF          PIC 99V99.
+    02  Copy-Weight-BSF         PIC 9(3)V99.
+    02  Currency-Code-BSF       PIC XXX.
+
+WORKING-STORAGE SECTION.
+01  BookStatus                  PIC XX.
+01  BookStock-Name              PIC X(40) VALUE "BookStock.DAT".
+01  WS-BookStock-Default        PIC X(40) VALUE "BookStock.DAT".
+01  WS-Title-Wanted              PIC X(30).
+01  WS-Wanted-Length              PIC 99.
+01  WS-Match-Count                PIC 9(3).
+01  WS-End-Of-Matches             PIC X VALUE "N".
+    88  EndOfMatches              VALUE "Y".
+01  WS-Continue                  PIC X VALUE "Y".
+    88  Keep-Going               VALUE "Y".
+
+PROCEDURE DIVISION.
+Begin.
+*>  BookStockFile's name defaults to the fixed literal below but can
+*>  be overridden at runtime (JCL DD or shell environment variable)
+*>  without recompiling.
+    DISPLAY "ACME_BOOKSTOCK_DD" UPON ENVIRONMENT-NAME.
+    ACCEPT BookStock-Name FROM ENVIRONMENT-VALUE
+        ON EXCEPTION MOVE WS-BookStock-Default TO BookStock-Name
+    END-ACCEPT.
+    OPEN INPUT BookStockFile.
+    IF BookStatus NOT = "00"
+        DISPLAY "BOOKTITLEINQUIRY: ABEND - cannot open BookStockFile, "
+            "status " BookStatus
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    PERFORM UNTIL NOT Keep-Going
+        PERFORM Lookup-By-Title
+        DISPLAY "Another lookup? (Y/N): " WITH NO ADVANCING
+        ACCEPT WS-Continue
+    END-PERFORM.
+    CLOSE BookStockFile.
+    STOP RUN.
+
+Lookup-By-Title.
+    MOVE SPACES TO WS-Title-Wanted.
+    DISPLAY "Enter book title (or partial title): " WITH NO ADVANCING.
+    ACCEPT WS-Title-Wanted.
+    COMPUTE WS-Wanted-Length = FUNCTION LENGTH(FUNCTION TRIM(WS-Title-Wanted)).
+    MOVE 0 TO WS-Match-Count.
+    MOVE "N" TO WS-End-Of-Matches.
+    IF WS-Wanted-Length = 0
+        DISPLAY "BOOKTITLEINQUIRY: no title entered"
+    ELSE
+        MOVE SPACES TO Book-Title-BSF
+        MOVE WS-Title-Wanted(1:WS-Wanted-Length)
+            TO Book-Title-BSF(1:WS-Wanted-Length)
+        START BookStockFile KEY IS NOT LESS THAN Book-Title-BSF
+            INVALID KEY SET EndOfMatches TO TRUE
+        END-START
+        IF NOT EndOfMatches
+            READ BookStockFile NEXT RECORD
+                AT END SET EndOfMatches TO TRUE
+            END-READ
+        END-IF
+        PERFORM UNTIL EndOfMatches
+                OR Book-Title-BSF(1:WS-Wanted-Length)
+                   NOT = WS-Title-Wanted(1:WS-Wanted-Length)
+            DISPLAY "Id: " Book-Id-BSF
+            DISPLAY "Title: " Book-Title-BSF
+            DISPLAY "Author Id: " Author-Id-BSF
+            DISPLAY "Qty In Stock: " Qty-In-Stock-BSF
+            DISPLAY "Copy Price: " Copy-Price-BSF
+            ADD 1 TO WS-Match-Count
+            READ BookStockFile NEXT RECORD
+                AT END SET EndOfMatches TO TRUE
+            END-READ
+        END-PERFORM
+        IF WS-Match-Count = 0
+            DISPLAY "BOOKTITLEINQUIRY: no book titled " WS-Title-Wanted
+        END-IF
+    END-IF.
