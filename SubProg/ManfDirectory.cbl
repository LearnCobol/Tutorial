@@ -0,0 +1,97 @@
+      $SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  ManfDirectory.
+AUTHOR.  Michael Coughlan.
+*>Manufacturer directory report, walking MANF-FILE in MANF-NAME-FC
+*>alternate key order.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT MANF-FILE ASSIGN TO DYNAMIC MANF-NAME-WB
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS MANF-CODE-FC
+        ALTERNATE RECORD KEY IS MANF-NAME-FC
+                 WITH DUPLICATES
+        FILE STATUS IS MANF-STATUS-WB.
+
+    SELECT MANFDIR-OUT ASSIGN TO "MANFDIR.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ManfDirStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  MANF-FILE.
+01  MANF-REC-FC.
+    02  MANF-CODE-FC                   PIC X(4).
+    02  MANF-NAME-FC                   PIC X(30).
+    02  MANF-ADDRESS-FC                PIC X(70).
+
+FD  MANFDIR-OUT.
+01  MANFDIR-LINE                       PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  MANF-STATUS-WB               PIC XX.
+01  MANF-NAME-WB                  PIC X(40) VALUE "MANF.DAT".
+01  WS-Manf-Name-Default          PIC X(40) VALUE "MANF.DAT".
+01  ManfDirStatus                 PIC XX.
+01  WS-End-Of-Manf                PIC X VALUE "N".
+    88  EndOfManf                 VALUE "Y".
+
+01  WS-Detail-Line.
+    02  WS-D-ManfName      PIC X(30).
+    02  FILLER             PIC X(1)  VALUE SPACE.
+    02  WS-D-ManfCode      PIC X(4).
+    02  FILLER             PIC X(1)  VALUE SPACE.
+    02  WS-D-ManfAddress   PIC X(70).
+
+PROCEDURE DIVISION.
+Begin.
+*>  MANF-FILE's name defaults to the fixed literal above but can be
+*>  overridden at runtime (JCL DD or shell environment variable)
+*>  without recompiling.
+    DISPLAY "ACME_MANF_DD" UPON ENVIRONMENT-NAME.
+    ACCEPT MANF-NAME-WB FROM ENVIRONMENT-VALUE
+        ON EXCEPTION MOVE WS-Manf-Name-Default TO MANF-NAME-WB
+    END-ACCEPT.
+    OPEN INPUT MANF-FILE.
+    IF MANF-STATUS-WB NOT = "00"
+        DISPLAY "MANFDIRECTORY: ABEND - cannot open MANF-FILE, status "
+            MANF-STATUS-WB
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    OPEN OUTPUT MANFDIR-OUT.
+    IF ManfDirStatus NOT = "00"
+        DISPLAY "MANFDIRECTORY: ABEND - cannot open MANFDIR-OUT, status "
+            ManfDirStatus
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+    MOVE "MANUFACTURER DIRECTORY" TO MANFDIR-LINE.
+    WRITE MANFDIR-LINE.
+
+    MOVE LOW-VALUES TO MANF-NAME-FC.
+    START MANF-FILE KEY IS NOT LESS THAN MANF-NAME-FC
+        INVALID KEY SET EndOfManf TO TRUE
+    END-START.
+    IF NOT EndOfManf
+        READ MANF-FILE NEXT RECORD
+            AT END SET EndOfManf TO TRUE
+        END-READ
+    END-IF.
+    PERFORM UNTIL EndOfManf
+        MOVE MANF-NAME-FC TO WS-D-ManfName
+        MOVE MANF-CODE-FC TO WS-D-ManfCode
+        MOVE MANF-ADDRESS-FC TO WS-D-ManfAddress
+        MOVE WS-Detail-Line TO MANFDIR-LINE
+        WRITE MANFDIR-LINE
+        READ MANF-FILE NEXT RECORD
+            AT END SET EndOfManf TO TRUE
+        END-READ
+    END-PERFORM.
+
+    CLOSE MANF-FILE, MANFDIR-OUT.
+    STOP RUN.
