@@ -1,11 +1,11 @@
-      $ SET SOURCEFORMAT"FREE"
+      $SET SOURCEFORMAT"FREE"
 IDENTIFICATION DIVISION.
 PROGRAM-ID. BSF2SEQ.
 AUTHOR.  Michael Coughlan.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT BookStockFile ASSIGN TO "BookStock.DAT"
+    SELECT BookStockFile ASSIGN TO DYNAMIC BookStock-Name
         ORGANIZATION IS INDEXED
         ACCESS MODE IS SEQUENTIAL
         RECORD KEY IS Book-Id-BSF
@@ -14,8 +14,13 @@ FILE-CONTROL.
                   WITH DUPLICATES
         FILE STATUS IS BookStatus.
 
-    SELECT BSF-SEQ ASSIGN TO "BSF-OUT.DAT"
-        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT BSF-SEQ ASSIGN TO DYNAMIC BSF-Out-Name
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS SeqStatus.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "BSF2SEQ.CKP"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CheckpointStatus.
 
 DATA DIVISION.
 FILE SECTION.
@@ -27,6 +32,8 @@ FD  BookStockFile.
     02  Author-Id-BSF           PIC 9(4).
     02  Qty-In-Stock-BSF        PIC 999.
     02  Copy-Price-BSF          PIC 99V99.
+    02  Copy-Weight-BSF         PIC 9(3)V99.
+    02  Currency-Code-BSF       PIC XXX.
 
 FD  BSF-SEQ.
 01 BSF-SEQ-Rec.
@@ -36,33 +43,179 @@ FD  BSF-SEQ.
     02  Author-Id-SEQ           PIC 9(4).
     02  Qty-In-Stock-SEQ        PIC 999.
     02  Copy-Price-SEQ          PIC 99V99.
+    02  Copy-Weight-SEQ         PIC 9(3)V99.
+    02  Currency-Code-SEQ       PIC XXX.
+01  BSF-SEQ-Trailer-Rec.
+    02  BSF-Trailer-Tag         PIC X(5).
+    02  BSF-Trailer-Count       PIC 9(6).
+    02  FILLER                  PIC X(43).
 
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-REC.
+    02  CKP-Status              PIC X(4).
+    02  CKP-Output-Name         PIC X(40).
+    02  CKP-Last-Key            PIC X(5).
+    02  CKP-Record-Count        PIC 9(6).
 
 
 WORKING-STORAGE SECTION.
 01  BookStatus                  PIC XX.
+01  SeqStatus                   PIC XX.
 01  BookNum                     PIC 99.
 01  Copy-Postage                PIC 99V99.
 01  Cust-Address                PIC X(40).
 01  UnstringPtr                 PIC 99.
     88 EndOfAddress             VALUE 41.
 01  Country-Code                PIC XX.
-
+01  BSF-Out-Name                PIC X(40).
+01  BookStock-Name              PIC X(40) VALUE "BookStock.DAT".
+01  WS-BookStock-Default        PIC X(40) VALUE "BookStock.DAT".
+01  WS-BSF-Out-Override         PIC X(40) VALUE SPACES.
+01  WS-Current-Date.
+    02  WS-CD-YYYYMMDD          PIC 9(8).
+    02  FILLER                  PIC X(13).
+01  WS-Trailer-Tag-Literal      PIC X(5) VALUE "99999".
+01  WS-Record-Count             PIC 9(6) VALUE 0.
+01  CheckpointStatus             PIC XX.
+01  WS-Checkpoint-Interval       PIC 9(3) VALUE 50.
+01  WS-Since-Checkpoint          PIC 9(3) VALUE 0.
+01  WS-Resuming                  PIC X VALUE "N".
+    88  Is-Resuming              VALUE "Y".
+01  WS-Audit-Action              PIC X(5).
+01  WS-Audit-Program             PIC X(20) VALUE "BSF2SEQ".
 
 
 PROCEDURE DIVISION.
 Begin.
-    OPEN OUTPUT BSF-SEQ.
+*>  The input master and output extract names default to the fixed
+*>  literals below but can be overridden at runtime (JCL DD or shell
+*>  environment variable) without recompiling.
+    DISPLAY "ACME_BOOKSTOCK_DD" UPON ENVIRONMENT-NAME.
+    ACCEPT BookStock-Name FROM ENVIRONMENT-VALUE
+        ON EXCEPTION MOVE WS-BookStock-Default TO BookStock-Name
+    END-ACCEPT.
+    DISPLAY "ACME_BSFOUT_DD" UPON ENVIRONMENT-NAME.
+    ACCEPT WS-BSF-Out-Override FROM ENVIRONMENT-VALUE
+        ON EXCEPTION MOVE SPACES TO WS-BSF-Out-Override
+    END-ACCEPT.
+    PERFORM Check-For-Restart.
+    IF Is-Resuming
+        OPEN EXTEND BSF-SEQ
+    ELSE
+        IF WS-BSF-Out-Override NOT = SPACES
+*>          An explicit override names one run's extract outright,
+*>          overriding the normal per-day naming below.
+            MOVE WS-BSF-Out-Override TO BSF-Out-Name
+        ELSE
+*>          Each fresh run gets its own dated extract file so
+*>          yesterday's run is never clobbered by today's.
+            MOVE FUNCTION CURRENT-DATE TO WS-Current-Date
+            STRING "BSF-OUT-" WS-CD-YYYYMMDD ".DAT" DELIMITED BY SIZE
+                INTO BSF-Out-Name
+            END-STRING
+        END-IF
+        OPEN OUTPUT BSF-SEQ
+    END-IF.
+    IF SeqStatus NOT = "00"
+        DISPLAY "BSF2SEQ: ABEND - cannot open BSF-SEQ, status "
+            SeqStatus
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
     OPEN INPUT BookStockFile.
-    READ BookStockFile
-        AT END SET EndOfBSF TO TRUE
-    END-READ.
+    IF BookStatus NOT = "00"
+        DISPLAY "BSF2SEQ: ABEND - cannot open BookStockFile, status "
+            BookStatus
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    MOVE "START" TO WS-Audit-Action.
+    CALL "RunAuditLog" USING WS-Audit-Action, WS-Audit-Program,
+        BookStock-Name, BSF-Out-Name, WS-Record-Count.
+    PERFORM Check-Audit-Result.
+    IF Is-Resuming
+        START BookStockFile KEY IS GREATER THAN Book-Id-BSF
+            INVALID KEY SET EndOfBSF TO TRUE
+        END-START
+    END-IF.
+    IF NOT EndOfBSF
+        READ BookStockFile
+            AT END SET EndOfBSF TO TRUE
+        END-READ
+    END-IF.
     PERFORM UNTIL EndOfBSF
         WRITE BSF-SEQ-REC FROM BookStockRec
+        IF SeqStatus NOT = "00"
+            DISPLAY "BSF2SEQ: ABEND - cannot write BSF-SEQ, status "
+                SeqStatus
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-IF
+        ADD 1 TO WS-Record-Count
+        ADD 1 TO WS-Since-Checkpoint
+        IF WS-Since-Checkpoint >= WS-Checkpoint-Interval
+            PERFORM Write-Checkpoint
+            MOVE 0 TO WS-Since-Checkpoint
+        END-IF
         READ BookStockFile
            AT END SET EndOfBSF TO TRUE
         END-READ
-     END-PERFORM
-     CLOSE BSF-SEQ, BookStockFile
-    STOP RUN.
+     END-PERFORM.
+*>  Trailer record lets Seq2BSF confirm it read every record this
+*>  run wrote, instead of trusting a truncated transfer silently.
+     MOVE WS-Trailer-Tag-Literal TO BSF-Trailer-Tag.
+     MOVE WS-Record-Count TO BSF-Trailer-Count.
+     WRITE BSF-SEQ-Trailer-Rec.
+     IF SeqStatus NOT = "00"
+        DISPLAY "BSF2SEQ: ABEND - cannot write BSF-SEQ trailer, status "
+            SeqStatus
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+     END-IF.
+     CLOSE BSF-SEQ, BookStockFile.
+     MOVE "END" TO WS-Audit-Action.
+     CALL "RunAuditLog" USING WS-Audit-Action, WS-Audit-Program,
+         BookStock-Name, BSF-Out-Name, WS-Record-Count.
+     PERFORM Check-Audit-Result.
+*>  A clean finish clears the checkpoint so the next run starts a
+*>  fresh extract instead of resuming a completed one.
+     MOVE "DONE" TO CKP-Status.
+     OPEN OUTPUT CHECKPOINT-FILE.
+     WRITE CHECKPOINT-REC.
+     CLOSE CHECKPOINT-FILE.
+     STOP RUN.
+
+Check-Audit-Result.
+     IF RETURN-CODE NOT = 0
+        DISPLAY "BSF2SEQ: ABEND - RunAuditLog failed, return code "
+            RETURN-CODE
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+     END-IF.
+
+Check-For-Restart.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF CheckpointStatus = "00"
+        READ CHECKPOINT-FILE
+            AT END CONTINUE
+        END-READ
+        IF CheckpointStatus = "00" AND CKP-Status = "BUSY"
+            SET Is-Resuming TO TRUE
+            MOVE CKP-Output-Name TO BSF-Out-Name
+            MOVE CKP-Last-Key TO Book-Id-BSF
+            MOVE CKP-Record-Count TO WS-Record-Count
+            DISPLAY "BSF2SEQ: resuming " BSF-Out-Name
+                " after key " Book-Id-BSF
+        END-IF
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+Write-Checkpoint.
+    MOVE "BUSY" TO CKP-Status.
+    MOVE BSF-Out-Name TO CKP-Output-Name.
+    MOVE Book-Id-BSF TO CKP-Last-Key.
+    MOVE WS-Record-Count TO CKP-Record-Count.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    WRITE CHECKPOINT-REC.
+    CLOSE CHECKPOINT-FILE.
 
