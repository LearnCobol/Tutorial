@@ -0,0 +1,148 @@
+      $SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  LowStockReport.
+AUTHOR.  Michael Coughlan.
+*>Low-Stock/Reorder-Needed report for STOCK-FILE: every item whose
+*>QTY-IN-STOCK-FB is below REORDER-LEVEL-FB and that is not already
+*>flagged ON-ORDER-FB, sorted worst shortfall first.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT STOCK-FILE ASSIGN TO DYNAMIC STOCK-NAME-WB
+        ORGANIZATION IS RELATIVE
+        ACCESS MODE IS SEQUENTIAL
+        RELATIVE KEY IS STOCK-REC-POINTER-WB
+        FILE STATUS IS STOCK-STATUS-WB.
+
+    SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK.TMP".
+
+    SELECT LOWSTOCK-OUT ASSIGN TO "LOWSTOCK.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS LowStockStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  STOCK-FILE.
+01  STOCK-REC-FB.
+    02  STOCK-NUM-FB                   PIC 9(5).
+    02  MANF-CODE-FB                   PIC X(4).
+    02  ITEM-DESC-FB                   PIC X(30).
+    02  QTY-IN-STOCK-FB                PIC 9(6).
+    02  REORDER-LEVEL-FB               PIC 999.
+    02  REORDER-QTY-FB                 PIC 9(6).
+    02  ITEM-COST-FB                   PIC 9(5).
+    02  ITEM-WEIGHT-FB                 PIC 9(5).
+    02  ON-ORDER-FB                    PIC X.
+    02  CURRENCY-CODE-FB               PIC XXX.
+
+SD  SORT-WORK-FILE.
+01  SORT-REC.
+    02  SORT-Shortfall                 PIC 9(6).
+    02  SORT-StockNum                  PIC 9(5).
+    02  SORT-Desc                      PIC X(30).
+    02  SORT-QtyInStock                PIC 9(6).
+    02  SORT-ReorderLevel              PIC 999.
+    02  SORT-ReorderQty                PIC 9(6).
+
+FD  LOWSTOCK-OUT.
+01  LOWSTOCK-LINE                      PIC X(100).
+
+WORKING-STORAGE SECTION.
+01  FILE-DATA-WB.
+    02  STOCK-REC-POINTER-WB           PIC 9(5).
+    02  STOCK-STATUS-WB                PIC XX.
+    02  LowStockStatus                 PIC XX.
+    02  STOCK-NAME-WB                  PIC X(40) VALUE "STOCK.DAT".
+    02  FILLER                        PIC 9 VALUE 0.
+        88  END-OF-STOCK                VALUE 1.
+        88  END-OF-SORT                 VALUE 2.
+
+01  WS-Stock-Name-Default              PIC X(40) VALUE "STOCK.DAT".
+
+01  WS-Item-Count                      PIC 9(5) VALUE 0.
+
+01  WS-Heading-1.
+    02  FILLER    PIC X(34) VALUE "LOW STOCK / REORDER NEEDED REPORT".
+
+01  WS-Detail-Line.
+    02  WS-D-StockNum      PIC 9(5).
+    02  FILLER             PIC X(1)  VALUE SPACE.
+    02  WS-D-Desc          PIC X(30).
+    02  FILLER             PIC X(1)  VALUE SPACE.
+    02  WS-D-QtyInStock    PIC ZZZ,ZZ9.
+    02  FILLER             PIC X(1)  VALUE SPACE.
+    02  WS-D-ReorderLevel  PIC ZZ9.
+    02  FILLER             PIC X(1)  VALUE SPACE.
+    02  WS-D-Shortfall     PIC ZZZ,ZZ9.
+
+PROCEDURE DIVISION.
+Begin.
+*>  STOCK-FILE's name defaults to the fixed literal above but can be
+*>  overridden at runtime (JCL DD or shell environment variable)
+*>  without recompiling.
+    DISPLAY "ACME_STOCK_DD" UPON ENVIRONMENT-NAME.
+    ACCEPT STOCK-NAME-WB FROM ENVIRONMENT-VALUE
+        ON EXCEPTION MOVE WS-Stock-Name-Default TO STOCK-NAME-WB
+    END-ACCEPT.
+    SORT SORT-WORK-FILE
+        ON DESCENDING KEY SORT-Shortfall
+        INPUT PROCEDURE IS Select-Low-Stock
+        OUTPUT PROCEDURE IS Write-Report.
+    DISPLAY "LOWSTOCKREPORT: " WS-Item-Count " item(s) need reordering".
+    STOP RUN.
+
+Select-Low-Stock.
+    OPEN INPUT STOCK-FILE.
+    IF STOCK-STATUS-WB NOT = "00"
+        DISPLAY "LOWSTOCKREPORT: ABEND - cannot open STOCK-FILE, status "
+            STOCK-STATUS-WB
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    READ STOCK-FILE
+        AT END SET END-OF-STOCK TO TRUE
+    END-READ.
+    PERFORM UNTIL END-OF-STOCK
+        IF QTY-IN-STOCK-FB < REORDER-LEVEL-FB AND ON-ORDER-FB NOT = "Y"
+            MOVE STOCK-NUM-FB TO SORT-StockNum
+            MOVE ITEM-DESC-FB TO SORT-Desc
+            MOVE QTY-IN-STOCK-FB TO SORT-QtyInStock
+            MOVE REORDER-LEVEL-FB TO SORT-ReorderLevel
+            MOVE REORDER-QTY-FB TO SORT-ReorderQty
+            COMPUTE SORT-Shortfall = REORDER-LEVEL-FB - QTY-IN-STOCK-FB
+            RELEASE SORT-REC
+        END-IF
+        READ STOCK-FILE
+            AT END SET END-OF-STOCK TO TRUE
+        END-READ
+    END-PERFORM.
+    CLOSE STOCK-FILE.
+
+Write-Report.
+    OPEN OUTPUT LOWSTOCK-OUT.
+    IF LowStockStatus NOT = "00"
+        DISPLAY "LOWSTOCKREPORT: ABEND - cannot open LOWSTOCK-OUT, status "
+            LowStockStatus
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    MOVE WS-Heading-1 TO LOWSTOCK-LINE.
+    WRITE LOWSTOCK-LINE.
+    RETURN SORT-WORK-FILE
+        AT END SET END-OF-SORT TO TRUE
+    END-RETURN.
+    PERFORM UNTIL END-OF-SORT
+        MOVE SORT-StockNum TO WS-D-StockNum
+        MOVE SORT-Desc TO WS-D-Desc
+        MOVE SORT-QtyInStock TO WS-D-QtyInStock
+        MOVE SORT-ReorderLevel TO WS-D-ReorderLevel
+        MOVE SORT-Shortfall TO WS-D-Shortfall
+        MOVE WS-Detail-Line TO LOWSTOCK-LINE
+        WRITE LOWSTOCK-LINE
+        ADD 1 TO WS-Item-Count
+        RETURN SORT-WORK-FILE
+            AT END SET END-OF-SORT TO TRUE
+        END-RETURN
+    END-PERFORM.
+    CLOSE LOWSTOCK-OUT.
