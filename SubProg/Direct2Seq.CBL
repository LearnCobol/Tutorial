@@ -1,25 +1,27 @@
-      $ SET SOURCEFORMAT"FREE"
+      $SET SOURCEFORMAT"FREE"
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  Direct2Seq.
 AUTHOR. Michael Coughlan.
-*The ACME Stock Reorder System (ACME99.CBL) file set up program
+*>The ACME Stock Reorder System (ACME99.CBL) file set up program
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-        SELECT STOCK-OUT ASSIGN TO "OutSTK.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT STOCK-OUT ASSIGN TO DYNAMIC STOCK-OUT-NAME-WB
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STOCK-OUT-STATUS-WB.
 
-        SELECT MANF-OUT ASSIGN TO "OutMANF.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT MANF-OUT ASSIGN TO DYNAMIC MANF-OUT-NAME-WB
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MANF-OUT-STATUS-WB.
 
-	SELECT STOCK-FILE ASSIGN TO "STOCK.DAT"
+	SELECT STOCK-FILE ASSIGN TO DYNAMIC STOCK-NAME-WB
                         ORGANIZATION IS RELATIVE
                         ACCESS MODE IS SEQUENTIAL
                         RELATIVE KEY IS STOCK-REC-POINTER-WB
                         FILE STATUS IS STOCK-STATUS-WB.
 
-        SELECT MANF-FILE ASSIGN TO "MANF.DAT"
+        SELECT MANF-FILE ASSIGN TO DYNAMIC MANF-NAME-WB
                         ORGANIZATION IS INDEXED
                         ACCESS MODE IS SEQUENTIAL
                         RECORD KEY IS MANF-CODE-FC
@@ -31,11 +33,30 @@ DATA DIVISION.
 FILE SECTION.
 FD  STOCK-OUT.
 01      STOCK-REC.
-	02	STOCK-NUM			PIC 9(5).
-	02	FILLER				PIC X(60).
+	02	STOCK-NUM-SO			PIC 9(5).
+	02	MANF-CODE-SO			PIC X(4).
+	02	ITEM-DESC-SO			PIC X(30).
+	02	QTY-IN-STOCK-SO			PIC 9(6).
+	02	REORDER-LEVEL-SO		PIC 999.
+	02	REORDER-QTY-SO			PIC 9(6).
+	02	ITEM-COST-SO			PIC 9(5).
+	02	ITEM-WEIGHT-SO			PIC 9(5).
+	02	ON-ORDER-SO			PIC X.
+	02	CURRENCY-CODE-SO		PIC XXX.
+01	STOCK-OUT-TRAILER-REC.
+	02	STOCK-OUT-TRAILER-TAG		PIC X(5).
+	02	STOCK-OUT-TRAILER-COUNT		PIC 9(6).
+	02	FILLER				PIC X(57).
 
 FD  MANF-OUT.
-01     MANF-REC                             PIC X(104).
+01     MANF-REC.
+	02	MANF-CODE-MO			PIC X(4).
+	02	MANF-NAME-MO			PIC X(30).
+	02	MANF-ADDRESS-MO			PIC X(70).
+01	MANF-OUT-TRAILER-REC.
+	02	MANF-OUT-TRAILER-TAG		PIC X(5).
+	02	MANF-OUT-TRAILER-COUNT		PIC 9(6).
+	02	FILLER				PIC X(93).
 
 
 FD  STOCK-FILE.
@@ -48,8 +69,9 @@ FD  STOCK-FILE.
 	02	REORDER-QTY-FB			PIC 9(6).
 	02	ITEM-COST-FB			PIC 9(5).
 	02	ITEM-WEIGHT-FB			PIC 9(5).
-	02	ON-ORDER-FB			PIC X.	
-		
+	02	ON-ORDER-FB			PIC X.
+	02	CURRENCY-CODE-FB		PIC XXX.
+
 FD  MANF-FILE.
 01	MANF-REC-FC.
 	02	MANF-CODE-FC			PIC X(4).
@@ -61,16 +83,93 @@ WORKING-STORAGE SECTION.
 	02	STOCK-REC-POINTER-WB			PIC 9(5).
 	02	STOCK-STATUS-WB				PIC XX.
 	02	MANF-STATUS-WB				PIC XX.
+	02	STOCK-OUT-STATUS-WB			PIC XX.
+	02	MANF-OUT-STATUS-WB			PIC XX.
+	02	STOCK-OUT-NAME-WB			PIC X(40).
+	02	MANF-OUT-NAME-WB			PIC X(40).
+	02	STOCK-NAME-WB				PIC X(40) VALUE "STOCK.DAT".
+	02	MANF-NAME-WB				PIC X(40) VALUE "MANF.DAT".
+	02	STOCK-OUT-OVERRIDE-WB			PIC X(40) VALUE SPACES.
+	02	MANF-OUT-OVERRIDE-WB			PIC X(40) VALUE SPACES.
 	02	FILLER					PIC 9 VALUE 0.
 		88	END-OF-STOCK		VALUE 1.
 	        88      END-OF-MANF             VALUE 2.
 
+01	WS-STOCK-NAME-DEFAULT			PIC X(40) VALUE "STOCK.DAT".
+01	WS-MANF-NAME-DEFAULT			PIC X(40) VALUE "MANF.DAT".
+
+01	WS-CURRENT-DATE-WB.
+	02	WS-CD-YYYYMMDD-WB			PIC 9(8).
+	02	FILLER					PIC X(13).
+
+01	WS-TRAILER-TAG-LITERAL			PIC X(5) VALUE "99999".
+01	WS-STOCK-RECORD-COUNT			PIC 9(6) VALUE 0.
+01	WS-MANF-RECORD-COUNT			PIC 9(6) VALUE 0.
+01	WS-AUDIT-ACTION				PIC X(5).
+01	WS-AUDIT-PROGRAM			PIC X(20) VALUE "DIRECT2SEQ".
+
 
 PROCEDURE DIVISION.
 CREATE-REORDER-FILE.
+*> STOCK-FILE and MANF-FILE's names default to the fixed literals
+*> above but can be overridden at runtime (JCL DD or shell
+*> environment variable) without recompiling; an explicit override
+*> for an extract name replaces the normal per-day naming below.
+   DISPLAY "ACME_STOCK_DD" UPON ENVIRONMENT-NAME.
+   ACCEPT STOCK-NAME-WB FROM ENVIRONMENT-VALUE
+       ON EXCEPTION MOVE WS-STOCK-NAME-DEFAULT TO STOCK-NAME-WB
+   END-ACCEPT.
+   DISPLAY "ACME_MANF_DD" UPON ENVIRONMENT-NAME.
+   ACCEPT MANF-NAME-WB FROM ENVIRONMENT-VALUE
+       ON EXCEPTION MOVE WS-MANF-NAME-DEFAULT TO MANF-NAME-WB
+   END-ACCEPT.
+   DISPLAY "ACME_OUTSTK_DD" UPON ENVIRONMENT-NAME.
+   ACCEPT STOCK-OUT-OVERRIDE-WB FROM ENVIRONMENT-VALUE
+       ON EXCEPTION MOVE SPACES TO STOCK-OUT-OVERRIDE-WB
+   END-ACCEPT.
+   DISPLAY "ACME_OUTMANF_DD" UPON ENVIRONMENT-NAME.
+   ACCEPT MANF-OUT-OVERRIDE-WB FROM ENVIRONMENT-VALUE
+       ON EXCEPTION MOVE SPACES TO MANF-OUT-OVERRIDE-WB
+   END-ACCEPT.
+
+*> Each fresh run gets its own dated extract files so yesterday's run
+*> is never clobbered by today's, unless an override name was given.
+   IF STOCK-OUT-OVERRIDE-WB NOT = SPACES
+      MOVE STOCK-OUT-OVERRIDE-WB TO STOCK-OUT-NAME-WB
+   ELSE
+      MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-WB
+      STRING "OutSTK-" WS-CD-YYYYMMDD-WB ".DAT" DELIMITED BY SIZE
+          INTO STOCK-OUT-NAME-WB
+      END-STRING
+   END-IF.
+   IF MANF-OUT-OVERRIDE-WB NOT = SPACES
+      MOVE MANF-OUT-OVERRIDE-WB TO MANF-OUT-NAME-WB
+   ELSE
+      MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-WB
+      STRING "OutMANF-" WS-CD-YYYYMMDD-WB ".DAT" DELIMITED BY SIZE
+          INTO MANF-OUT-NAME-WB
+      END-STRING
+   END-IF.
+
    OPEN INPUT STOCK-FILE.
+   IF STOCK-STATUS-WB NOT = "00"
+      DISPLAY "DIRECT2SEQ: ABEND - cannot open STOCK-FILE, status "
+          STOCK-STATUS-WB
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+   END-IF.
 
    OPEN OUTPUT STOCK-OUT.
+   IF STOCK-OUT-STATUS-WB NOT = "00"
+      DISPLAY "DIRECT2SEQ: ABEND - cannot open STOCK-OUT, status "
+          STOCK-OUT-STATUS-WB
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+   END-IF.
+   MOVE "START" TO WS-AUDIT-ACTION.
+   CALL "RunAuditLog" USING WS-AUDIT-ACTION, WS-AUDIT-PROGRAM,
+       STOCK-NAME-WB, STOCK-OUT-NAME-WB, WS-STOCK-RECORD-COUNT.
+   PERFORM CHECK-AUDIT-RESULT.
 
    READ STOCK-FILE
         AT END SET END-OF-STOCK TO TRUE
@@ -78,14 +177,52 @@ CREATE-REORDER-FILE.
    PERFORM UNTIL END-OF-STOCK
       MOVE STOCK-REC-FB TO  STOCK-REC
       WRITE STOCK-REC
+      IF STOCK-OUT-STATUS-WB NOT = "00"
+         DISPLAY "DIRECT2SEQ: ABEND - cannot write STOCK-OUT, status "
+             STOCK-OUT-STATUS-WB
+         MOVE 16 TO RETURN-CODE
+         STOP RUN
+      END-IF
+      ADD 1 TO WS-STOCK-RECORD-COUNT
       READ STOCK-FILE
         AT END SET END-OF-STOCK TO TRUE
       END-READ
    END-PERFORM.
+*> Trailer record lets Seq2Direct confirm it read every record this
+*> run wrote, instead of trusting a truncated transfer silently.
+   MOVE WS-TRAILER-TAG-LITERAL TO STOCK-OUT-TRAILER-TAG.
+   MOVE WS-STOCK-RECORD-COUNT TO STOCK-OUT-TRAILER-COUNT.
+   WRITE STOCK-OUT-TRAILER-REC.
+   IF STOCK-OUT-STATUS-WB NOT = "00"
+      DISPLAY "DIRECT2SEQ: ABEND - cannot write STOCK-OUT trailer, status "
+          STOCK-OUT-STATUS-WB
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+   END-IF.
    CLOSE STOCK-FILE, STOCK-OUT.
+   MOVE "END" TO WS-AUDIT-ACTION.
+   CALL "RunAuditLog" USING WS-AUDIT-ACTION, WS-AUDIT-PROGRAM,
+       STOCK-NAME-WB, STOCK-OUT-NAME-WB, WS-STOCK-RECORD-COUNT.
+   PERFORM CHECK-AUDIT-RESULT.
 
    OPEN INPUT MANF-FILE.
+   IF MANF-STATUS-WB NOT = "00"
+      DISPLAY "DIRECT2SEQ: ABEND - cannot open MANF-FILE, status "
+          MANF-STATUS-WB
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+   END-IF.
    OPEN OUTPUT MANF-OUT.
+   IF MANF-OUT-STATUS-WB NOT = "00"
+      DISPLAY "DIRECT2SEQ: ABEND - cannot open MANF-OUT, status "
+          MANF-OUT-STATUS-WB
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+   END-IF.
+   MOVE "START" TO WS-AUDIT-ACTION.
+   CALL "RunAuditLog" USING WS-AUDIT-ACTION, WS-AUDIT-PROGRAM,
+       MANF-NAME-WB, MANF-OUT-NAME-WB, WS-MANF-RECORD-COUNT.
+   PERFORM CHECK-AUDIT-RESULT.
 
    READ MANF-FILE
         AT END SET END-OF-MANF TO TRUE
@@ -93,11 +230,38 @@ CREATE-REORDER-FILE.
    PERFORM UNTIL END-OF-MANF
       MOVE MANF-REC-FC TO MANF-REC
       WRITE MANF-REC
+      IF MANF-OUT-STATUS-WB NOT = "00"
+         DISPLAY "DIRECT2SEQ: ABEND - cannot write MANF-OUT, status "
+             MANF-OUT-STATUS-WB
+         MOVE 16 TO RETURN-CODE
+         STOP RUN
+      END-IF
+      ADD 1 TO WS-MANF-RECORD-COUNT
       READ MANF-FILE
         AT END SET END-OF-MANF TO TRUE
       END-READ
    END-PERFORM.
-
+   MOVE WS-TRAILER-TAG-LITERAL TO MANF-OUT-TRAILER-TAG.
+   MOVE WS-MANF-RECORD-COUNT TO MANF-OUT-TRAILER-COUNT.
+   WRITE MANF-OUT-TRAILER-REC.
+   IF MANF-OUT-STATUS-WB NOT = "00"
+      DISPLAY "DIRECT2SEQ: ABEND - cannot write MANF-OUT trailer, status "
+          MANF-OUT-STATUS-WB
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+   END-IF.
 
    CLOSE MANF-FILE, MANF-OUT.
+   MOVE "END" TO WS-AUDIT-ACTION.
+   CALL "RunAuditLog" USING WS-AUDIT-ACTION, WS-AUDIT-PROGRAM,
+       MANF-NAME-WB, MANF-OUT-NAME-WB, WS-MANF-RECORD-COUNT.
+   PERFORM CHECK-AUDIT-RESULT.
    STOP RUN.
+
+CHECK-AUDIT-RESULT.
+   IF RETURN-CODE NOT = 0
+      DISPLAY "DIRECT2SEQ: ABEND - RunAuditLog failed, return code "
+          RETURN-CODE
+      MOVE 16 TO RETURN-CODE
+      STOP RUN
+   END-IF.
