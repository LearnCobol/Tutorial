@@ -1,11 +1,11 @@
-      $ SET SOURCEFORMAT"FREE"
+      $SET SOURCEFORMAT"FREE"
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  Seq2BSF.
 AUTHOR.  Michael Coughlan.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT BookStockFile ASSIGN TO "BookStock.DAT"
+    SELECT BookStockFile ASSIGN TO DYNAMIC BookStock-Name
         ORGANIZATION IS INDEXED
         ACCESS MODE IS DYNAMIC
         RECORD KEY IS Book-Id-BSF
@@ -14,8 +14,17 @@ FILE-CONTROL.
                   WITH DUPLICATES
         FILE STATUS IS BookStatus.
 
-    SELECT BSF-SEQ ASSIGN TO "BSF-IN.DAT"
-        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT BSF-SEQ ASSIGN TO DYNAMIC BSF-In-Name
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS SeqStatus.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "SEQ2BSF.CKP"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CheckpointStatus.
+
+    SELECT EXCEPTION-OUT ASSIGN TO "SEQ2BSF.EXC"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ExceptionStatus.
 
 DATA DIVISION.
 FILE SECTION.
@@ -26,6 +35,8 @@ FD  BookStockFile.
     02  Author-Id-BSF           PIC 9(4).
     02  Qty-In-Stock-BSF        PIC 999.
     02  Copy-Price-BSF          PIC 99V99.
+    02  Copy-Weight-BSF         PIC 9(3)V99.
+    02  Currency-Code-BSF       PIC XXX.
 
 FD  BSF-SEQ.
 01 BSF-SEQ-Rec.
@@ -35,35 +46,212 @@ FD  BSF-SEQ.
     02  Author-Id-SEQ           PIC 9(4).
     02  Qty-In-Stock-SEQ        PIC 999.
     02  Copy-Price-SEQ          PIC 99V99.
+    02  Copy-Weight-SEQ         PIC 9(3)V99.
+    02  Currency-Code-SEQ       PIC XXX.
+01  BSF-SEQ-Trailer-Rec.
+    02  BSF-Trailer-Tag         PIC X(5).
+    02  BSF-Trailer-Count       PIC 9(6).
+    02  FILLER                  PIC X(43).
+
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-REC.
+    02  CKP-Status              PIC X(4).
+    02  CKP-Last-Key             PIC X(5).
+    02  CKP-Record-Count         PIC 9(6).
+    02  CKP-Reject-Count         PIC 9(6).
 
+FD  EXCEPTION-OUT.
+01  EXCEPTION-LINE              PIC X(80).
 
 
 WORKING-STORAGE SECTION.
 01  BookStatus                  PIC XX.
+01  SeqStatus                   PIC XX.
 01  BookNum                     PIC 99.
 01  Copy-Postage                PIC 99V99.
 01  Cust-Address                PIC X(40).
 01  UnstringPtr                 PIC 99.
     88 EndOfAddress             VALUE 41.
 01  Country-Code                PIC XX.
-
+01  BookStock-Name              PIC X(40) VALUE "BookStock.DAT".
+01  WS-BookStock-Default        PIC X(40) VALUE "BookStock.DAT".
+01  BSF-In-Name                 PIC X(40) VALUE "BSF-IN.DAT".
+01  WS-BSF-In-Default           PIC X(40) VALUE "BSF-IN.DAT".
+01  WS-Trailer-Tag-Literal      PIC X(5) VALUE "99999".
+01  WS-Record-Count             PIC 9(6) VALUE 0.
+01  WS-Trailer-Count            PIC 9(6) VALUE 0.
+01  CheckpointStatus             PIC XX.
+01  ExceptionStatus              PIC XX.
+01  WS-Reject-Count              PIC 9(6) VALUE 0.
+01  WS-Checkpoint-Interval       PIC 9(3) VALUE 50.
+01  WS-Since-Checkpoint          PIC 9(3) VALUE 0.
+01  WS-Restart-Key                PIC X(5) VALUE SPACES.
+01  WS-Resuming                   PIC X VALUE "N".
+    88  Is-Resuming               VALUE "Y".
+01  WS-Audit-Action                PIC X(5).
+01  WS-Audit-Program               PIC X(20) VALUE "SEQ2BSF".
 
 
 PROCEDURE DIVISION.
 Begin.
+*>  The source extract and target master names default to the fixed
+*>  literals below but can be overridden at runtime (JCL DD or shell
+*>  environment variable) without recompiling.
+    DISPLAY "ACME_BOOKSTOCK_DD" UPON ENVIRONMENT-NAME.
+    ACCEPT BookStock-Name FROM ENVIRONMENT-VALUE
+        ON EXCEPTION MOVE WS-BookStock-Default TO BookStock-Name
+    END-ACCEPT.
+    DISPLAY "ACME_BSFIN_DD" UPON ENVIRONMENT-NAME.
+    ACCEPT BSF-In-Name FROM ENVIRONMENT-VALUE
+        ON EXCEPTION MOVE WS-BSF-In-Default TO BSF-In-Name
+    END-ACCEPT.
+    PERFORM Check-For-Restart.
     OPEN INPUT BSF-SEQ.
-    OPEN OUTPUT BookStockFile.
+    IF SeqStatus NOT = "00"
+        DISPLAY "SEQ2BSF: ABEND - cannot open BSF-SEQ, status "
+            SeqStatus
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    IF Is-Resuming
+        OPEN I-O BookStockFile
+    ELSE
+        OPEN OUTPUT BookStockFile
+    END-IF.
+    IF BookStatus NOT = "00"
+        DISPLAY "SEQ2BSF: ABEND - cannot open BookStockFile, status "
+            BookStatus
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    IF Is-Resuming
+        OPEN EXTEND EXCEPTION-OUT
+    ELSE
+        OPEN OUTPUT EXCEPTION-OUT
+    END-IF.
+    MOVE "START" TO WS-Audit-Action.
+    CALL "RunAuditLog" USING WS-Audit-Action, WS-Audit-Program,
+        BSF-In-Name, BookStock-Name, WS-Record-Count.
+    PERFORM Check-Audit-Result.
+    IF ExceptionStatus NOT = "00"
+        DISPLAY "SEQ2BSF: ABEND - cannot open EXCEPTION-OUT, status "
+            ExceptionStatus
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
     READ BSF-SEQ
         AT END SET EndOfSeq TO TRUE
     END-READ.
-    PERFORM UNTIL EndOfSeq
-        WRITE BookStockRec FROM BSF-SEQ-Rec
-             INVALID KEY DISPLAY "Problem writing record"
-        END-WRITE
+*>  On restart, the source extract has no alternate key to START
+*>  from, so skip back over the records already written last time.
+    PERFORM UNTIL EndOfSeq OR NOT Is-Resuming
+            OR Book-Id-SEQ > WS-Restart-Key
         READ BSF-SEQ
            AT END SET EndOfSeq TO TRUE
         END-READ
-     END-PERFORM
-     CLOSE BSF-SEQ, BookStockFile
-    STOP RUN.
+    END-PERFORM.
+    PERFORM UNTIL EndOfSeq
+        IF Book-Id-SEQ = WS-Trailer-Tag-Literal
+            MOVE BSF-Trailer-Count TO WS-Trailer-Count
+            SET EndOfSeq TO TRUE
+        ELSE
+            WRITE BookStockRec FROM BSF-SEQ-Rec
+                 INVALID KEY
+                     PERFORM Write-Exception
+            END-WRITE
+*>          A key-violation status is reported and skipped above;
+*>          any other non-zero status is a file-level failure, not
+*>          a bad record, so it abends the run.
+            IF BookStatus NOT = "00" AND BookStatus NOT = "21"
+                    AND BookStatus NOT = "22" AND BookStatus NOT = "23"
+                DISPLAY "SEQ2BSF: ABEND - cannot write BookStockFile, "
+                    "status " BookStatus
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
+            ADD 1 TO WS-Record-Count
+            ADD 1 TO WS-Since-Checkpoint
+            IF WS-Since-Checkpoint >= WS-Checkpoint-Interval
+                PERFORM Write-Checkpoint
+                MOVE 0 TO WS-Since-Checkpoint
+            END-IF
+            READ BSF-SEQ
+               AT END SET EndOfSeq TO TRUE
+            END-READ
+        END-IF
+     END-PERFORM.
+     IF WS-Record-Count NOT = WS-Trailer-Count
+        DISPLAY "SEQ2BSF: ABEND - record count mismatch, read "
+            WS-Record-Count " expected " WS-Trailer-Count
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+     END-IF.
+     CLOSE BSF-SEQ, BookStockFile.
+     MOVE "END" TO WS-Audit-Action.
+     CALL "RunAuditLog" USING WS-Audit-Action, WS-Audit-Program,
+         BSF-In-Name, BookStock-Name, WS-Record-Count.
+     PERFORM Check-Audit-Result.
+*>   A trailer line on the exception file lets a later reconciliation
+*>   confirm how many records were rejected this run without having
+*>   to scroll a console log.
+     MOVE SPACES TO EXCEPTION-LINE.
+     STRING "TOTAL REJECTED: " DELIMITED BY SIZE
+            WS-Reject-Count DELIMITED BY SIZE
+         INTO EXCEPTION-LINE
+     END-STRING.
+     WRITE EXCEPTION-LINE.
+     CLOSE EXCEPTION-OUT.
+     DISPLAY "SEQ2BSF: " WS-Reject-Count " record(s) rejected, see "
+         "SEQ2BSF.EXC".
+*>   A clean finish clears the checkpoint so the next run loads a
+*>   fresh extract instead of resuming a completed one.
+     MOVE "DONE" TO CKP-Status.
+     OPEN OUTPUT CHECKPOINT-FILE.
+     WRITE CHECKPOINT-REC.
+     CLOSE CHECKPOINT-FILE.
+     STOP RUN.
+
+Check-Audit-Result.
+    IF RETURN-CODE NOT = 0
+        DISPLAY "SEQ2BSF: ABEND - RunAuditLog failed, return code "
+            RETURN-CODE
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+Check-For-Restart.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF CheckpointStatus = "00"
+        READ CHECKPOINT-FILE
+            AT END CONTINUE
+        END-READ
+        IF CheckpointStatus = "00" AND CKP-Status = "BUSY"
+            SET Is-Resuming TO TRUE
+            MOVE CKP-Last-Key TO WS-Restart-Key
+            MOVE CKP-Record-Count TO WS-Record-Count
+            MOVE CKP-Reject-Count TO WS-Reject-Count
+            DISPLAY "SEQ2BSF: resuming after key " WS-Restart-Key
+        END-IF
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+Write-Exception.
+    ADD 1 TO WS-Reject-Count.
+    MOVE SPACES TO EXCEPTION-LINE.
+    STRING "KEY: " DELIMITED BY SIZE
+           Book-Id-SEQ DELIMITED BY SIZE
+           "  REASON: duplicate or invalid key, status " DELIMITED BY SIZE
+           BookStatus DELIMITED BY SIZE
+        INTO EXCEPTION-LINE
+    END-STRING.
+    WRITE EXCEPTION-LINE.
+
+Write-Checkpoint.
+    MOVE "BUSY" TO CKP-Status.
+    MOVE Book-Id-SEQ TO CKP-Last-Key.
+    MOVE WS-Record-Count TO CKP-Record-Count.
+    MOVE WS-Reject-Count TO CKP-Reject-Count.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    WRITE CHECKPOINT-REC.
+    CLOSE CHECKPOINT-FILE.
 
