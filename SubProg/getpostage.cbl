@@ -1,25 +1,57 @@
-      $ SET SOURCEFORMAT"FREE"
+      $SET SOURCEFORMAT"FREE"
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  GetPostage IS INITIAL.
 AUTHOR.  Michael Coughlan.
-*This is a stub program.  It is intended only to test the 
-*program that calls it.  For a restricted set of 
-*inputs it returns restricted outputs.
+*>Looks up postage by country and copy weight in a weight-banded
+*>rate table.  Replaces the old flat per-country rate.  Each rate
+*>entry also carries the currency the rate is quoted in, since IE/NL
+*>are EUR and US is USD.
 
 DATA DIVISION.
-LINKAGE SECTION.
-01  Copy-Postage  PIC 99V99.
-01  Country-Code  PIC XX.
+WORKING-STORAGE SECTION.
+01  WS-Postage-Table-Values.
+    02  FILLER PIC X(14) VALUE "IE000500300EUR".
+    02  FILLER PIC X(14) VALUE "IE001000450EUR".
+    02  FILLER PIC X(14) VALUE "IE999990600EUR".
+    02  FILLER PIC X(14) VALUE "NL000500400EUR".
+    02  FILLER PIC X(14) VALUE "NL001000600EUR".
+    02  FILLER PIC X(14) VALUE "NL999990850EUR".
+    02  FILLER PIC X(14) VALUE "US000500500USD".
+    02  FILLER PIC X(14) VALUE "US001000750USD".
+    02  FILLER PIC X(14) VALUE "US999991000USD".
+
+01  Postage-Rate-Table REDEFINES WS-Postage-Table-Values.
+    02  Postage-Rate-Entry          OCCURS 9 TIMES.
+        03  PRT-Country-Code        PIC XX.
+        03  PRT-Weight-Limit        PIC 9(3)V99.
+        03  PRT-Rate                PIC 99V99.
+        03  PRT-Currency-Code       PIC XXX.
 
+01  WS-Table-Index                  PIC 99.
+01  WS-Rate-Found                   PIC X VALUE "N".
+    88  Rate-Found                  VALUE "Y".
 
+LINKAGE SECTION.
+01  Country-Code            PIC XX.
+01  Copy-Weight             PIC 9(3)V99.
+01  Copy-Postage            PIC 99V99.
+01  Postage-Currency-Code   PIC XXX.
 
-PROCEDURE DIVISION USING Country-Code, Copy-Postage.
+PROCEDURE DIVISION USING Country-Code, Copy-Weight, Copy-Postage,
+        Postage-Currency-Code.
 Begin.
-    EVALUATE Country-Code
-       WHEN   "IE" MOVE 05.50 TO Copy-Postage
-       WHEN   "NL" MOVE 07.25 TO Copy-Postage
-       WHEN   "US" MOVE 01.50 TO Copy-Postage
-       WHEN OTHER DISPLAY "Error in Get-Postage"
-    END-EVALUATE.
+    PERFORM VARYING WS-Table-Index FROM 1 BY 1
+            UNTIL WS-Table-Index > 9 OR Rate-Found
+        IF PRT-Country-Code(WS-Table-Index) = Country-Code
+                AND Copy-Weight <= PRT-Weight-Limit(WS-Table-Index)
+            MOVE PRT-Rate(WS-Table-Index) TO Copy-Postage
+            MOVE PRT-Currency-Code(WS-Table-Index) TO Postage-Currency-Code
+            SET Rate-Found TO TRUE
+        END-IF
+    END-PERFORM.
+    IF NOT Rate-Found
+        DISPLAY "Error in Get-Postage"
+        MOVE 0 TO Copy-Postage
+        MOVE SPACES TO Postage-Currency-Code
+    END-IF.
     EXIT PROGRAM.
-
