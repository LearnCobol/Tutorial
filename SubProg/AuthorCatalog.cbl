@@ -0,0 +1,114 @@
+      $SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  AuthorCatalog.
+AUTHOR.  Michael Coughlan.
+*>Author catalog listing: walks BookStockFile in Author-Id-BSF
+*>alternate key order (WITH DUPLICATES), grouping titles under
+*>each author.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BookStockFile ASSIGN TO DYNAMIC BookStock-Name
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS Book-Id-BSF
+        ALTERNATE RECORD KEY IS Book-Title-BSF
+        ALTERNATE RECORD KEY IS Author-Id-BSF
+                  WITH DUPLICATES
+        FILE STATUS IS BookStatus.
+
+    SELECT CATALOG-OUT ASSIGN TO "AUTHCAT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CatalogStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  BookStockFile.
+01  BookStockRec.
+    02  Book-Id-BSF             PIC X(5).
+    02  Book-Title-BSF          PIC X(30).
+    02  Author-Id-BSF           PIC 9(4).
+    02  Qty-In-Stock-BSF        PIC 999.
+    02  Copy-Price-BSF          PIC 99V99.
+    02  Copy-Weight-BSF         PIC 9(3)V99.
+    02  Currency-Code-BSF       PIC XXX.
+
+FD  CATALOG-OUT.
+01  CATALOG-LINE                PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  BookStatus                  PIC XX.
+01  BookStock-Name              PIC X(40) VALUE "BookStock.DAT".
+01  WS-BookStock-Default        PIC X(40) VALUE "BookStock.DAT".
+01  CatalogStatus                PIC XX.
+01  WS-End-Of-Catalog            PIC X VALUE "N".
+    88  EndOfCatalog             VALUE "Y".
+01  WS-Current-Author             PIC 9(4) VALUE 0.
+
+PROCEDURE DIVISION.
+Begin.
+*>  BookStockFile's name defaults to the fixed literal below but can
+*>  be overridden at runtime (JCL DD or shell environment variable)
+*>  without recompiling.
+    DISPLAY "ACME_BOOKSTOCK_DD" UPON ENVIRONMENT-NAME.
+    ACCEPT BookStock-Name FROM ENVIRONMENT-VALUE
+        ON EXCEPTION MOVE WS-BookStock-Default TO BookStock-Name
+    END-ACCEPT.
+    OPEN INPUT BookStockFile.
+    IF BookStatus NOT = "00"
+        DISPLAY "AUTHORCATALOG: ABEND - cannot open BookStockFile, "
+            "status " BookStatus
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    OPEN OUTPUT CATALOG-OUT.
+    IF CatalogStatus NOT = "00"
+        DISPLAY "AUTHORCATALOG: ABEND - cannot open CATALOG-OUT, "
+            "status " CatalogStatus
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+    MOVE "AUTHOR CATALOG LISTING" TO CATALOG-LINE.
+    WRITE CATALOG-LINE.
+
+    MOVE 0 TO Author-Id-BSF.
+    START BookStockFile KEY IS NOT LESS THAN Author-Id-BSF
+        INVALID KEY SET EndOfCatalog TO TRUE
+    END-START.
+    IF NOT EndOfCatalog
+        READ BookStockFile NEXT RECORD
+            AT END SET EndOfCatalog TO TRUE
+        END-READ
+    END-IF.
+    PERFORM UNTIL EndOfCatalog
+        IF Author-Id-BSF NOT = WS-Current-Author
+            MOVE Author-Id-BSF TO WS-Current-Author
+            MOVE SPACES TO CATALOG-LINE
+            WRITE CATALOG-LINE
+            STRING "Author Id: " DELIMITED BY SIZE
+                   Author-Id-BSF DELIMITED BY SIZE
+                INTO CATALOG-LINE
+            END-STRING
+            WRITE CATALOG-LINE
+        END-IF
+        MOVE SPACES TO CATALOG-LINE
+        STRING "    " DELIMITED BY SIZE
+               Book-Id-BSF DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               Book-Title-BSF DELIMITED BY SIZE
+               "  Qty: " DELIMITED BY SIZE
+               Qty-In-Stock-BSF DELIMITED BY SIZE
+               "  Price: " DELIMITED BY SIZE
+               Copy-Price-BSF DELIMITED BY SIZE
+            INTO CATALOG-LINE
+        END-STRING
+        WRITE CATALOG-LINE
+        READ BookStockFile NEXT RECORD
+            AT END SET EndOfCatalog TO TRUE
+        END-READ
+    END-PERFORM.
+
+    CLOSE BookStockFile, CATALOG-OUT.
+    STOP RUN.
