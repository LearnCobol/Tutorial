@@ -0,0 +1,75 @@
+      $SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  RunAuditLog IS INITIAL.
+AUTHOR.  Michael Coughlan.
+*>Shared run-audit routine for the BookStock/ACME conversion programs
+*>(BSF2Seq, Seq2BSF, Direct2Seq, Seq2Direct).  Each caller PERFORMs
+*>one CALL at the start of its run and one at the end; this routine
+*>appends a line to RUNAUDIT.LOG recording the action, the calling
+*>program, the source/target file names, and the current record
+*>count.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AUDIT-LOG ASSIGN TO "RUNAUDIT.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS AuditStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  AUDIT-LOG.
+01  AUDIT-LINE                  PIC X(132).
+
+WORKING-STORAGE SECTION.
+01  AuditStatus                 PIC XX.
+01  WS-Current-Date.
+    02  WS-CD-YYYYMMDD          PIC 9(8).
+    02  WS-CD-HHMMSS            PIC 9(6).
+    02  FILLER                  PIC X(7).
+
+LINKAGE SECTION.
+01  Audit-Action                PIC X(5).
+01  Audit-Program               PIC X(20).
+01  Audit-Source                PIC X(40).
+01  Audit-Target                PIC X(40).
+01  Audit-Record-Count          PIC 9(6).
+
+PROCEDURE DIVISION USING Audit-Action, Audit-Program, Audit-Source,
+        Audit-Target, Audit-Record-Count.
+Begin.
+*>  LINE SEQUENTIAL OPEN EXTEND fails with status 35 on a file that
+*>  doesn't exist yet, so the first call in the log's life falls back
+*>  to OPEN OUTPUT to create it.
+    OPEN EXTEND AUDIT-LOG.
+    IF AuditStatus = "35"
+        OPEN OUTPUT AUDIT-LOG
+    END-IF.
+    IF AuditStatus NOT = "00"
+        DISPLAY "RUNAUDITLOG: ABEND - cannot open RUNAUDIT.LOG, status "
+            AuditStatus
+        MOVE 16 TO RETURN-CODE
+        EXIT PROGRAM
+    END-IF.
+
+    MOVE FUNCTION CURRENT-DATE TO WS-Current-Date.
+    MOVE SPACES TO AUDIT-LINE.
+    STRING WS-CD-YYYYMMDD DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           WS-CD-HHMMSS DELIMITED BY SIZE
+           "  " DELIMITED BY SIZE
+           Audit-Action DELIMITED BY SIZE
+           "  " DELIMITED BY SIZE
+           Audit-Program DELIMITED BY SIZE
+           "  SOURCE: " DELIMITED BY SIZE
+           Audit-Source DELIMITED BY SIZE
+           "  TARGET: " DELIMITED BY SIZE
+           Audit-Target DELIMITED BY SIZE
+           "  COUNT: " DELIMITED BY SIZE
+           Audit-Record-Count DELIMITED BY SIZE
+        INTO AUDIT-LINE
+    END-STRING.
+    WRITE AUDIT-LINE.
+    CLOSE AUDIT-LOG.
+    MOVE 0 TO RETURN-CODE.
+    EXIT PROGRAM.
