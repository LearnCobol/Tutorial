@@ -0,0 +1,150 @@
+      $SET SOURCEFORMAT"FREE"
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  BSFValuation.
+AUTHOR.  Michael Coughlan.
+*>Monthly Book Stock Valuation Report - Qty-In-Stock-BSF times
+*>Copy-Price-BSF for every title on BookStockFile, plus a grand
+*>total of the whole stock holding.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BookStockFile ASSIGN TO DYNAMIC BookStock-Name
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS Book-Id-BSF
+        ALTERNATE RECORD KEY IS Book-Title-BSF
+        ALTERNATE RECORD KEY IS Author-Id-BSF
+                  WITH DUPLICATES
+        FILE STATUS IS BookStatus.
+
+    SELECT VALUATION-OUT ASSIGN TO "VALUATION.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ValuationStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  BookStockFile.
+01  BookStockRec.
+    88  EndOfBSF                VALUE HIGH-VALUES.
+    02  Book-Id-BSF             PIC X(5).
+    02  Book-Title-BSF          PIC X(30).
+    02  Author-Id-BSF           PIC 9(4).
+    02  Qty-In-Stock-BSF        PIC 999.
+    02  Copy-Price-BSF          PIC 99V99.
+    02  Copy-Weight-BSF         PIC 9(3)V99.
+    02  Currency-Code-BSF       PIC XXX.
+
+FD  VALUATION-OUT.
+01  VALUATION-LINE               PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  BookStatus                  PIC XX.
+01  ValuationStatus              PIC XX.
+01  BookStock-Name              PIC X(40) VALUE "BookStock.DAT".
+01  WS-BookStock-Default        PIC X(40) VALUE "BookStock.DAT".
+01  WS-Title-Value                PIC 9(7)V99.
+01  WS-Title-Value-Display        PIC ZZZZZZ9.99.
+01  WS-Grand-Total-Display        PIC ZZZZZZZZ9.99.
+01  WS-Currency                   PIC XXX.
+
+*>Titles carry a Currency-Code-BSF, so the stock value is totalled
+*>per currency rather than into one undifferentiated grand total.
+01  WS-Currency-Totals.
+    02  WS-CT-Entry OCCURS 20 TIMES INDEXED BY CT-Idx.
+        03  WS-CT-Currency         PIC XXX.
+        03  WS-CT-Total            PIC 9(9)V99.
+01  WS-CT-Count                    PIC 99 VALUE 0.
+01  WS-CT-Found                    PIC 9 VALUE 0.
+
+PROCEDURE DIVISION.
+Begin.
+*>  BookStockFile's name defaults to the fixed literal below but can
+*>  be overridden at runtime (JCL DD or shell environment variable)
+*>  without recompiling.
+    DISPLAY "ACME_BOOKSTOCK_DD" UPON ENVIRONMENT-NAME.
+    ACCEPT BookStock-Name FROM ENVIRONMENT-VALUE
+        ON EXCEPTION MOVE WS-BookStock-Default TO BookStock-Name
+    END-ACCEPT.
+    OPEN INPUT BookStockFile.
+    IF BookStatus NOT = "00"
+        DISPLAY "BSFVALUATION: ABEND - cannot open BookStockFile, status "
+            BookStatus
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    OPEN OUTPUT VALUATION-OUT.
+    IF ValuationStatus NOT = "00"
+        DISPLAY "BSFVALUATION: ABEND - cannot open VALUATION-OUT, status "
+            ValuationStatus
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+    MOVE "MONTHLY BOOK STOCK VALUATION REPORT" TO VALUATION-LINE.
+    WRITE VALUATION-LINE.
+    MOVE SPACES TO VALUATION-LINE.
+    WRITE VALUATION-LINE.
+
+    READ BookStockFile
+        AT END SET EndOfBSF TO TRUE
+    END-READ.
+    PERFORM UNTIL EndOfBSF
+        COMPUTE WS-Title-Value = Qty-In-Stock-BSF * Copy-Price-BSF
+*>      Currency-Code-BSF defaults to spaces on any record written
+*>      before NewTitleIntake began populating it; treat a blank as
+*>      EUR (the rate ACME has always quoted in), matching Despatch.
+        MOVE Currency-Code-BSF TO WS-Currency
+        IF WS-Currency = SPACES
+            MOVE "EUR" TO WS-Currency
+        END-IF
+        PERFORM Add-Currency-Value
+        MOVE WS-Title-Value TO WS-Title-Value-Display
+        MOVE SPACES TO VALUATION-LINE
+        STRING Book-Title-BSF DELIMITED BY SIZE
+               "  Qty: " DELIMITED BY SIZE
+               Qty-In-Stock-BSF DELIMITED BY SIZE
+               "  Value: " DELIMITED BY SIZE
+               WS-Title-Value-Display DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-Currency DELIMITED BY SIZE
+            INTO VALUATION-LINE
+        END-STRING
+        WRITE VALUATION-LINE
+        READ BookStockFile
+            AT END SET EndOfBSF TO TRUE
+        END-READ
+    END-PERFORM.
+
+    MOVE SPACES TO VALUATION-LINE.
+    WRITE VALUATION-LINE.
+    PERFORM VARYING CT-Idx FROM 1 BY 1 UNTIL CT-Idx > WS-CT-Count
+        MOVE WS-CT-Total(CT-Idx) TO WS-Grand-Total-Display
+        MOVE SPACES TO VALUATION-LINE
+        STRING "*** GRAND TOTAL STOCK VALUE (" DELIMITED BY SIZE
+               WS-CT-Currency(CT-Idx) DELIMITED BY SIZE
+               "): " DELIMITED BY SIZE
+               WS-Grand-Total-Display DELIMITED BY SIZE
+               " ***" DELIMITED BY SIZE
+            INTO VALUATION-LINE
+        END-STRING
+        WRITE VALUATION-LINE
+    END-PERFORM.
+
+    CLOSE BookStockFile, VALUATION-OUT.
+    STOP RUN.
+
+Add-Currency-Value.
+    MOVE 0 TO WS-CT-Found.
+    PERFORM VARYING CT-Idx FROM 1 BY 1
+            UNTIL CT-Idx > WS-CT-Count OR WS-CT-Found = 1
+        IF WS-CT-Currency(CT-Idx) = WS-Currency
+            ADD WS-Title-Value TO WS-CT-Total(CT-Idx)
+            MOVE 1 TO WS-CT-Found
+        END-IF
+    END-PERFORM.
+    IF WS-CT-Found = 0
+        ADD 1 TO WS-CT-Count
+        MOVE WS-Currency TO WS-CT-Currency(WS-CT-Count)
+        MOVE WS-Title-Value TO WS-CT-Total(WS-CT-Count)
+    END-IF.
